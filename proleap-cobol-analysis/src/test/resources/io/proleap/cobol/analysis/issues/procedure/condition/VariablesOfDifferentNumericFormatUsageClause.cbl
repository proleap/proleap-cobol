@@ -1,17 +1,122 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. IDEAO.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
-   01 SOMECOND1 PIC 9(2)V9(2) COMP-3.
-   01 SOMECOND2 PIC 9(20)V9(2) COMP-3.
-   01 SOMECOND3 PIC 9(20)V9(2) COMP-4.
- PROCEDURE DIVISION.
-    IF SOMECOND1 > SOMECOND2 THEN
-       DISPLAY 'thentext'
-       END-IF.
-    IF SOMECOND1 = SOMECOND3 THEN
-       DISPLAY 'thentext'
-       END-IF.
-	IF SOMECOND2 = SOMECOND3 THEN
-       DISPLAY 'thentext'
-       END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDEAO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SOMECOND1 PIC 9(2)V9(2) COMP-3.
+       01  SOMECOND2 PIC 9(20)V9(2) COMP-3.
+      *    Binary (COMP-4) representation caps at 18 total
+      *    digits, so SOMECOND3 is sized to 9(16)V9(2) rather than the
+      *    9(20)V9(2) of the COMP-3 fields above - a further usage-
+      *    clause mismatch CHECK-USAGE-MISMATCH-2-3 below exists to
+      *    flag.
+       01  SOMECOND3 PIC 9(16)V9(2) COMP-4.
+      *    SOMECOND1 and SOMECOND2 are both COMP-3 but at
+      *    very different sizes - align them into matching working
+      *    fields before comparing so the comparison cannot be skewed
+      *    by the size mismatch between the two packed fields.
+       01  WS-ALIGNED-COND1                 PIC 9(20)V9(2) COMP-3.
+       01  WS-ALIGNED-COND2                 PIC 9(20)V9(2) COMP-3.
+      *    Flags a usage-clause mismatch (e.g. COMP-3 vs
+      *    COMP-4) between two fields so it gets reported alongside the
+      *    comparison, not instead of it.
+       01  WS-USAGE-MISMATCH-SW             PIC X VALUE 'N'.
+          88  USAGE-MISMATCH                    VALUE 'Y'.
+      *    The reject-on-no-match logic is now the shared
+      *    REJECTLOG routine instead of a one-off OPEN/WRITE/CLOSE per
+      *    program.
+      *    REJECTLOG's LINKAGE SECTION fields are fixed
+      *    sizes - stage the call arguments to match, since CALL ... BY
+      *    REFERENCE does not pad a shorter literal out to fit.
+       01  WS-REJECT-PROGRAM-ID             PIC X(8) VALUE 'IDEAO'.
+       01  WS-REJECT-SOURCE                 PIC X(12).
+       01  WS-REJECT-DETAIL                 PIC X(60).
+      *    A usage-clause match does not mean two amounts
+      *    are comparable - USD compared against EUR as if equal is
+      *    the same class of mistake as comparing COMP-3 to COMP-4.
+       01  WS-COND1-CURRENCY                PIC X(3) VALUE 'USD'.
+       01  WS-COND2-CURRENCY                PIC X(3) VALUE 'USD'.
+       01  WS-COND3-CURRENCY                PIC X(3) VALUE 'USD'.
+       01  WS-CURRENCY-MISMATCH-SW          PIC X VALUE 'N'.
+          88  CURRENCY-MISMATCH                 VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM ALIGN-AND-COMPARE-1-2
+           PERFORM CHECK-USAGE-MISMATCH-2-3
+           IF USAGE-MISMATCH
+               MOVE 'usage-clause mismatch - SOMECOND2/3' TO
+                   WS-REJECT-DETAIL
+               MOVE 'SOMECOND2-3' TO WS-REJECT-SOURCE
+               CALL 'REJECTLOG' USING WS-REJECT-PROGRAM-ID,
+                   WS-REJECT-SOURCE, WS-REJECT-DETAIL
+           END-IF
+           PERFORM CHECK-CURRENCY-MISMATCH-1-3
+           IF CURRENCY-MISMATCH
+               MOVE 'currency mismatch - SOMECOND1/3' TO
+                   WS-REJECT-DETAIL
+               MOVE 'SOMECOND1-3' TO WS-REJECT-SOURCE
+               CALL 'REJECTLOG' USING WS-REJECT-PROGRAM-ID,
+                   WS-REJECT-SOURCE, WS-REJECT-DETAIL
+           ELSE
+               IF SOMECOND1 = SOMECOND3 THEN
+                   DISPLAY 'thentext'
+               ELSE
+                   MOVE 'no match - SOMECOND1/3' TO WS-REJECT-DETAIL
+                   MOVE 'SOMECOND1-3' TO WS-REJECT-SOURCE
+                   CALL 'REJECTLOG' USING WS-REJECT-PROGRAM-ID,
+                       WS-REJECT-SOURCE, WS-REJECT-DETAIL
+               END-IF
+           END-IF
+           PERFORM CHECK-CURRENCY-MISMATCH-2-3
+           IF CURRENCY-MISMATCH
+               MOVE 'currency mismatch - SOMECOND2/3' TO
+                   WS-REJECT-DETAIL
+               MOVE 'SOMECOND2-3' TO WS-REJECT-SOURCE
+               CALL 'REJECTLOG' USING WS-REJECT-PROGRAM-ID,
+                   WS-REJECT-SOURCE, WS-REJECT-DETAIL
+           ELSE
+               IF SOMECOND2 = SOMECOND3 THEN
+                   DISPLAY 'thentext'
+               ELSE
+                   MOVE 'no match - SOMECOND2/3' TO WS-REJECT-DETAIL
+                   MOVE 'SOMECOND2-3' TO WS-REJECT-SOURCE
+                   CALL 'REJECTLOG' USING WS-REJECT-PROGRAM-ID,
+                       WS-REJECT-SOURCE, WS-REJECT-DETAIL
+               END-IF
+           END-IF
+           STOP RUN.
+
+       ALIGN-AND-COMPARE-1-2.
+           MOVE SOMECOND1 TO WS-ALIGNED-COND1
+           MOVE SOMECOND2 TO WS-ALIGNED-COND2
+           IF WS-ALIGNED-COND1 > WS-ALIGNED-COND2 THEN
+               DISPLAY 'thentext'
+           END-IF
+           EXIT.
+
+       CHECK-USAGE-MISMATCH-2-3.
+      *    SOMECOND2 is COMP-3 and SOMECOND3 is COMP-4 - two different
+      *    internal formats compared as if identical has burned us
+      *    before, so flag it every time rather than silently relying
+      *    on the compiler's implicit conversion.
+           MOVE 'Y' TO WS-USAGE-MISMATCH-SW
+           DISPLAY 'IDEAO: usage-clause mismatch - SOMECOND2 is COMP-3'
+               ', SOMECOND3 is COMP-4'
+           EXIT.
+
+       CHECK-CURRENCY-MISMATCH-1-3.
+           MOVE 'N' TO WS-CURRENCY-MISMATCH-SW
+           IF WS-COND1-CURRENCY NOT = WS-COND3-CURRENCY
+               SET CURRENCY-MISMATCH TO TRUE
+               DISPLAY 'IDEAO: currency mismatch - SOMECOND1 is '
+                   WS-COND1-CURRENCY ', SOMECOND3 is ' WS-COND3-CURRENCY
+           END-IF
+           EXIT.
+
+       CHECK-CURRENCY-MISMATCH-2-3.
+           MOVE 'N' TO WS-CURRENCY-MISMATCH-SW
+           IF WS-COND2-CURRENCY NOT = WS-COND3-CURRENCY
+               SET CURRENCY-MISMATCH TO TRUE
+               DISPLAY 'IDEAO: currency mismatch - SOMECOND2 is '
+                   WS-COND2-CURRENCY ', SOMECOND3 is ' WS-COND3-CURRENCY
+           END-IF
+           EXIT.
