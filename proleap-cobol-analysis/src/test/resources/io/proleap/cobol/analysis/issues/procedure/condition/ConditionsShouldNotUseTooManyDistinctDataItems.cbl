@@ -1,34 +1,176 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. EVALSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01 ITEMS.
- 	02 ITEM1 PICTURE X(10).
- 	02 ITEM2 PICTURE X(10).
- 	02 ITEMOCC PICTURE X(10) OCCURS 5 TIMES.
- 	02 ITEMUSA PIC X(10) USAGE IS DATE.
- 	02 ITEMRED REDEFINES ITEM1 PIC X(5).
- PROCEDURE DIVISION.
- IF ITEM1 = 1 OR
- ITEM2 = 2 OR
- ITEMRED = 3
- END-IF.
- IF ITEM1 = 1 OR
- ITEM2 = 2 OR
- ITEMRED = 3 OR
- ITEMUSA = 4
- END-IF.
- IF ITEM1 = 1 OR
- ITEM2 = 2 OR
- ITEMRED = 3 OR
- ITEMOCC(1) = 4
- END-IF.
- IF ITEM1 = 1 OR
- ITEM2 = 2 OR
- ITEMOCC(3) = 3
- END-IF.
- IF ITEM1 = 1 OR
- ITEM2 = 2 OR
- ITEMOCC(3) = 3 OR
- ITEMOCC(4) = 4
- END-IF.   
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVALSTMT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    The reject-on-no-match logic is now the shared
+      *    REJECTLOG routine instead of a one-off OPEN/WRITE/CLOSE here.
+       01  WS-CHAIN-SOURCE                  PIC X(12) VALUE SPACES.
+       01  WS-REJECT-DETAIL                 PIC X(60).
+       01  ITEMS.
+           02  ITEM1 PICTURE X(10).
+      *    REDEFINES must immediately follow the item it redefines -
+      *    moved ITEMRED up next to ITEM1 (it was separated by ITEM2/
+      *    ITEMOCC/ITEMUSA in the original layout, which does not
+      *    compile).
+           02  ITEMRED REDEFINES ITEM1 PIC X(5).
+           02  ITEM2 PICTURE X(10).
+      *    INDEXED BY added so the five occurrences can
+      *    be reached with SEARCH instead of hardcoded subscripts.
+           02  ITEMOCC PICTURE X(10) OCCURS 5 TIMES
+                   INDEXED BY ITEMOCC-INDEX.
+      *    USAGE IS DATE is a Micro Focus/IBM extension not every
+      *    compiler in our shop parses - kept as the correct usage
+      *    clause for this field rather than downgrading it.
+           02  ITEMUSA PIC X(10) USAGE IS DATE.
+       01  WS-ITEMUSA-EDITED                PIC 9999/99/99.
+       01  WS-ITEMOCC-FOUND-SW              PIC X VALUE 'N'.
+          88  ITEMOCC-FOUND                     VALUE 'Y'.
+      *    ITEM1 is never updated today except through
+      *    this one point - keep it that way so ITEMRED's sync check
+      *    below always runs.
+       01  WS-NEW-ITEM1-VALUE               PIC X(10) VALUE
+               '0000000001'.
+       01  WS-EXPECTED-ITEMRED              PIC X(5).
+       01  WS-ITEMRED-SYNC-SW               PIC X VALUE 'Y'.
+          88  ITEMRED-IN-SYNC                   VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM POPULATE-ITEMUSA
+           PERFORM UPDATE-ITEM1
+           PERFORM CHAIN-1
+           PERFORM CHAIN-2
+           PERFORM CHAIN-3
+           PERFORM CHAIN-4
+           PERFORM CHAIN-5
+           STOP RUN.
+
+       POPULATE-ITEMUSA.
+      *    Give ITEMUSA a real date value and an edited
+      *    display field instead of leaving it declared but dead.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ITEMUSA
+           MOVE ITEMUSA TO WS-ITEMUSA-EDITED
+           DISPLAY 'EVALSTMT: ITEMUSA as of ' WS-ITEMUSA-EDITED
+           EXIT.
+
+       UPDATE-ITEM1.
+      *    ITEMRED REDEFINES ITEM1, so the two share one
+      *    piece of storage and cannot actually drift apart - validate
+      *    that every time ITEM1 changes instead of just trusting it.
+           MOVE WS-NEW-ITEM1-VALUE TO ITEM1
+           PERFORM VALIDATE-ITEMRED-SYNC
+           EXIT.
+
+       VALIDATE-ITEMRED-SYNC.
+           MOVE ITEM1(1:5) TO WS-EXPECTED-ITEMRED
+           IF ITEMRED NOT = WS-EXPECTED-ITEMRED
+               MOVE 'N' TO WS-ITEMRED-SYNC-SW
+               DISPLAY 'EVALSTMT: ITEMRED out of sync with ITEM1 -'
+                   ' expected ' WS-EXPECTED-ITEMRED ' got ' ITEMRED
+           ELSE
+               MOVE 'Y' TO WS-ITEMRED-SYNC-SW
+           END-IF
+           EXIT.
+
+       CHAIN-1.
+           IF ITEM1 = 1 OR
+              ITEM2 = 2 OR
+              ITEMRED = 3
+               CONTINUE
+           ELSE
+               MOVE 'CHAIN-1' TO WS-CHAIN-SOURCE
+               PERFORM REJECT-CHAIN
+           END-IF
+           EXIT.
+
+       CHAIN-2.
+           IF ITEM1 = 1 OR
+              ITEM2 = 2 OR
+              ITEMRED = 3 OR
+              ITEMUSA = 4
+               CONTINUE
+           ELSE
+               MOVE 'CHAIN-2' TO WS-CHAIN-SOURCE
+               PERFORM REJECT-CHAIN
+           END-IF
+           EXIT.
+
+       CHAIN-3.
+      *    Was a hardcoded ITEMOCC(1) - now a SEARCH over
+      *    all 5 occurrences.
+           PERFORM SEARCH-ITEMOCC-FOR-4
+           IF ITEM1 = 1 OR
+              ITEM2 = 2 OR
+              ITEMRED = 3 OR
+              ITEMOCC-FOUND
+               CONTINUE
+           ELSE
+               MOVE 'CHAIN-3' TO WS-CHAIN-SOURCE
+               PERFORM REJECT-CHAIN
+           END-IF
+           EXIT.
+
+       CHAIN-4.
+      *    Was a hardcoded ITEMOCC(3) - now a SEARCH over
+      *    all 5 occurrences.
+           PERFORM SEARCH-ITEMOCC-FOR-3
+           IF ITEM1 = 1 OR
+              ITEM2 = 2 OR
+              ITEMOCC-FOUND
+               CONTINUE
+           ELSE
+               MOVE 'CHAIN-4' TO WS-CHAIN-SOURCE
+               PERFORM REJECT-CHAIN
+           END-IF
+           EXIT.
+
+       CHAIN-5.
+      *    Was hardcoded ITEMOCC(3) and ITEMOCC(4) - now
+      *    a single SEARCH over all 5 occurrences covers both targets.
+           PERFORM SEARCH-ITEMOCC-FOR-3
+           IF ITEMOCC-FOUND
+               CONTINUE
+           ELSE
+               PERFORM SEARCH-ITEMOCC-FOR-4
+           END-IF
+           IF ITEM1 = 1 OR
+              ITEM2 = 2 OR
+              ITEMOCC-FOUND
+               CONTINUE
+           ELSE
+               MOVE 'CHAIN-5' TO WS-CHAIN-SOURCE
+               PERFORM REJECT-CHAIN
+           END-IF
+           EXIT.
+
+       SEARCH-ITEMOCC-FOR-3.
+           MOVE 'N' TO WS-ITEMOCC-FOUND-SW
+           SET ITEMOCC-INDEX TO 1
+           SEARCH ITEMOCC
+               AT END
+                   MOVE 'N' TO WS-ITEMOCC-FOUND-SW
+               WHEN ITEMOCC(ITEMOCC-INDEX) = 3
+                   SET ITEMOCC-FOUND TO TRUE
+           END-SEARCH
+           EXIT.
+
+       SEARCH-ITEMOCC-FOR-4.
+           MOVE 'N' TO WS-ITEMOCC-FOUND-SW
+           SET ITEMOCC-INDEX TO 1
+           SEARCH ITEMOCC
+               AT END
+                   MOVE 'N' TO WS-ITEMOCC-FOUND-SW
+               WHEN ITEMOCC(ITEMOCC-INDEX) = 4
+                   SET ITEMOCC-FOUND TO TRUE
+           END-SEARCH
+           EXIT.
+
+       REJECT-CHAIN.
+      *    Route anything that falls through every leg of
+      *    an IF chain to a reject listing instead of vanishing.
+           MOVE SPACES TO WS-REJECT-DETAIL
+           STRING 'matched no leg - ITEM1=' ITEM1
+               DELIMITED BY SIZE INTO WS-REJECT-DETAIL
+           CALL 'REJECTLOG' USING 'EVALSTMT', WS-CHAIN-SOURCE,
+               WS-REJECT-DETAIL
+           EXIT.
