@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFRPT.
+      *****************************************************************
+      *  GROUP1/GROUP2 in MOVECORRTOSTMT, the ITEMS group
+      *  in EVALSTMT's too-many-data-items fixture, SOMEID1/SOMEID2 in
+      *  EVALSTMT and IFSTMT, and TEST2-5 in ADDSTMT have all picked up
+      *  their own history of fixes over time (COMP-3 repacking,
+      *  REDEFINES, OCCURS/INDEXED BY, year-to-date carry-forward).
+      *  This writes one field-level cross-reference listing across
+      *  all of them so a maintainer can see the whole picture in one
+      *  report instead of opening every program in turn.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *    XREFPARM.DAT carries the one field name an
+      *    operator wants looked up, the same hand-off EMPPARM.DAT uses
+      *    elsewhere to get input into a program with no LINKAGE
+      *    SECTION; with no parm file present every tracked field is
+      *    listed, same as before.
+       FILE-CONTROL.
+           SELECT XREF-REPORT-FILE ASSIGN TO 'FIELDXREF.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XREF-STATUS.
+           SELECT XREF-PARM-FILE ASSIGN TO 'XREFPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XREF-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-REPORT-FILE.
+       01  XREF-REPORT-RECORD.
+           05  XR-PROGRAM-ID                PIC X(14).
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  XR-FIELD-NAME                PIC X(20).
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  XR-DESCRIPTION               PIC X(40).
+       FD  XREF-PARM-FILE.
+       01  XREF-PARM-RECORD.
+           05  XP-FIELD-NAME                PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  WS-XREF-STATUS                   PIC XX VALUE '00'.
+       01  WS-XREF-PARM-STATUS              PIC XX VALUE '00'.
+      *    The field/program/description values written
+      *    below come from a maintained static table describing these
+      *    fixtures' known fields, not a live cross-program scan -
+      *    COBOL has no reflection to drive one. WS-FILTER-FIELD-NAME,
+      *    when supplied, narrows the listing to just that field.
+       01  WS-FILTER-FIELD-NAME             PIC X(20) VALUE SPACES.
+       01  WS-FILTER-ACTIVE-SW              PIC X VALUE 'N'.
+          88  FILTER-ACTIVE                     VALUE 'Y'.
+       01  WS-MATCH-COUNT                   PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-FILTER-PARM
+           OPEN OUTPUT XREF-REPORT-FILE
+           PERFORM WRITE-XREF-HEADER
+           PERFORM WRITE-MOVECORRTOSTMT-ENTRIES
+           PERFORM WRITE-ITEMS-ENTRIES
+           PERFORM WRITE-SOMEID-ENTRIES
+           PERFORM WRITE-ADDSTMT-ENTRIES
+           IF FILTER-ACTIVE AND WS-MATCH-COUNT = ZERO
+               PERFORM WRITE-NO-MATCH-LINE
+           END-IF
+           CLOSE XREF-REPORT-FILE
+           STOP RUN.
+
+       READ-FILTER-PARM.
+      *    A missing or blank XREFPARM.DAT leaves FILTER-
+      *    ACTIVE off, so the report falls back to listing every field.
+           OPEN INPUT XREF-PARM-FILE
+           IF WS-XREF-PARM-STATUS = '00'
+               READ XREF-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF XP-FIELD-NAME NOT = SPACES
+                           MOVE XP-FIELD-NAME TO WS-FILTER-FIELD-NAME
+                           SET FILTER-ACTIVE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE XREF-PARM-FILE
+           END-IF
+           EXIT.
+
+       WRITE-XREF-HEADER.
+           MOVE 'PROGRAM-ID' TO XR-PROGRAM-ID
+           MOVE 'FIELD-NAME' TO XR-FIELD-NAME
+           MOVE 'DESCRIPTION' TO XR-DESCRIPTION
+           WRITE XREF-REPORT-RECORD
+           EXIT.
+
+       WRITE-XREF-ENTRY.
+      *    Every field entry funnels through here so the
+      *    field-name filter only has to be checked in one place.
+           IF NOT FILTER-ACTIVE OR XR-FIELD-NAME = WS-FILTER-FIELD-NAME
+               WRITE XREF-REPORT-RECORD
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF
+           EXIT.
+
+       WRITE-NO-MATCH-LINE.
+           MOVE SPACES TO XR-PROGRAM-ID
+           MOVE WS-FILTER-FIELD-NAME TO XR-FIELD-NAME
+           MOVE 'field not found in static table' TO XR-DESCRIPTION
+           WRITE XREF-REPORT-RECORD
+           EXIT.
+
+       WRITE-MOVECORRTOSTMT-ENTRIES.
+           MOVE 'MOVECORRTOSTMT' TO XR-PROGRAM-ID
+           MOVE 'A OF GROUP1' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - corresponding source for A OF GROUP2'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'C OF GROUP1' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - corresponding source for C OF GROUP2'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'E OF GROUP1' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - corresponding source for E OF GROUP2'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'A OF GROUP2' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - moved from A OF GROUP1' TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'B OF GROUP2' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - no GROUP1 match, defaulted to zero'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'C OF GROUP2' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - moved from C OF GROUP1' TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'D OF GROUP2' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - no GROUP1 match, defaulted to zero'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'E OF GROUP2' TO XR-FIELD-NAME
+           MOVE 'PIC 99 - moved from E OF GROUP1' TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'EMPLOYEE-RECORD' TO XR-FIELD-NAME
+           MOVE 'shared EMPLOYEE.cpy - payroll-run read/write shape'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           EXIT.
+
+       WRITE-ITEMS-ENTRIES.
+           MOVE 'EVALSTMT' TO XR-PROGRAM-ID
+           MOVE 'ITEM1' TO XR-FIELD-NAME
+           MOVE 'PIC X(10) - redefined by ITEMRED' TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'ITEMRED' TO XR-FIELD-NAME
+           MOVE 'PIC X(5) REDEFINES ITEM1 - sync checked on update'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'ITEM2' TO XR-FIELD-NAME
+           MOVE 'PIC X(10)' TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'ITEMOCC' TO XR-FIELD-NAME
+           MOVE 'PIC X(10) OCCURS 5 TIMES, INDEXED BY ITEMOCC-INDEX'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'ITEMUSA' TO XR-FIELD-NAME
+           MOVE 'USAGE IS DATE - vendor ext, not portable'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           EXIT.
+
+       WRITE-SOMEID-ENTRIES.
+           MOVE 'EVALSTMT' TO XR-PROGRAM-ID
+           MOVE 'SOMEID1' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - classification code being matched'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'SOMEID2' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - matched classification result'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'IFSTMT' TO XR-PROGRAM-ID
+           MOVE 'SOMEID1' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - range-validated input code'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'SOMEID2' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - zeroed when SOMEID1 is invalid'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           EXIT.
+
+       WRITE-ADDSTMT-ENTRIES.
+           MOVE 'ADDSTMT' TO XR-PROGRAM-ID
+           MOVE 'TEST2' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - loaded from ADDYTD.DAT each run'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'TEST3' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - loaded from ADDYTD.DAT each run'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'TEST4' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - ADD ... GIVING result, rounded'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           MOVE 'TEST5' TO XR-FIELD-NAME
+           MOVE 'PIC 9(10) COMP-3 - ADD ... GIVING result, rounded'
+               TO XR-DESCRIPTION
+           PERFORM WRITE-XREF-ENTRY
+           EXIT.
