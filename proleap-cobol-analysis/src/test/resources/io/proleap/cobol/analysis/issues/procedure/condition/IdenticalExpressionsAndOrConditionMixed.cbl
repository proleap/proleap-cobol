@@ -1,18 +1,90 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. IDEAO.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
-   01 SOMECOND1 PIC 9(20).
-   01 SOMECOND2 PIC 9(20).
-   01 SOMECOND3 PIC 9(20).
- PROCEDURE DIVISION.
-    IF SOMECOND1 = SOMECOND1 OR 1 = 2 THEN
-       DISPLAY 'thentext'
-       END-IF.
-    IF 1 = SOMECOND2 OR SOMECOND2 = 1 THEN
-       DISPLAY 'thentext'
-       END-IF.
-	IF SOMECOND1 = SOMECOND2 OR 1 = SOMECOND3 THEN
-       DISPLAY 'thentext'
-       END-IF.
-   
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDEAO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    The reject-on-no-match logic is now the shared
+      *    REJECTLOG routine instead of a one-off OPEN/WRITE/CLOSE here.
+      *    REJECTLOG's LINKAGE SECTION fields are fixed
+      *    sizes - stage the call arguments to match, since CALL ... BY
+      *    REFERENCE does not pad a shorter literal out to fit.
+       01  WS-REJECT-PROGRAM-ID             PIC X(8) VALUE 'IDEAO'.
+       01  WS-COND-SOURCE                   PIC X(12) VALUE SPACES.
+       01  WS-REJECT-DETAIL                 PIC X(60).
+       01  SOMECOND1 PIC 9(20).
+       01  SOMECOND2 PIC 9(20).
+       01  SOMECOND3 PIC 9(20).
+      *    One shared condition-evaluation paragraph takes
+      *    these four operands in place of the repeated "A = B OR
+      *    C = D" shape, so a fourth or fifth condition set only needs
+      *    to load the operands and PERFORM it.
+       01  WS-COND-OP1                      PIC 9(20).
+       01  WS-COND-OP2                      PIC 9(20).
+       01  WS-COND-OP3                      PIC 9(20).
+       01  WS-COND-OP4                      PIC 9(20).
+       01  WS-COND-RESULT-SW                PIC X VALUE 'N'.
+          88  COND-RESULT-TRUE                  VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CHECK-CONDITION-1
+           PERFORM CHECK-CONDITION-2
+           PERFORM CHECK-CONDITION-3
+           STOP RUN.
+
+       CHECK-CONDITION-1.
+           MOVE SOMECOND1 TO WS-COND-OP1
+           MOVE SOMECOND1 TO WS-COND-OP2
+           MOVE 1 TO WS-COND-OP3
+           MOVE 2 TO WS-COND-OP4
+           PERFORM EVALUATE-COND-PAIR
+           IF COND-RESULT-TRUE
+               DISPLAY 'thentext'
+           ELSE
+      *        No longer falls through silently - the
+      *        rejected record is written to the exception file.
+               MOVE 'CONDITION-1' TO WS-COND-SOURCE
+               PERFORM REJECT-CONDITION
+           END-IF
+           EXIT.
+
+       CHECK-CONDITION-2.
+           MOVE 1 TO WS-COND-OP1
+           MOVE SOMECOND2 TO WS-COND-OP2
+           MOVE SOMECOND2 TO WS-COND-OP3
+           MOVE 1 TO WS-COND-OP4
+           PERFORM EVALUATE-COND-PAIR
+           IF COND-RESULT-TRUE
+               DISPLAY 'thentext'
+           ELSE
+               MOVE 'CONDITION-2' TO WS-COND-SOURCE
+               PERFORM REJECT-CONDITION
+           END-IF
+           EXIT.
+
+       CHECK-CONDITION-3.
+           MOVE SOMECOND1 TO WS-COND-OP1
+           MOVE SOMECOND2 TO WS-COND-OP2
+           MOVE 1 TO WS-COND-OP3
+           MOVE SOMECOND3 TO WS-COND-OP4
+           PERFORM EVALUATE-COND-PAIR
+           IF COND-RESULT-TRUE
+               DISPLAY 'thentext'
+           ELSE
+               MOVE 'CONDITION-3' TO WS-COND-SOURCE
+               PERFORM REJECT-CONDITION
+           END-IF
+           EXIT.
+
+       EVALUATE-COND-PAIR.
+           IF WS-COND-OP1 = WS-COND-OP2 OR WS-COND-OP3 = WS-COND-OP4
+               SET COND-RESULT-TRUE TO TRUE
+           ELSE
+               MOVE 'N' TO WS-COND-RESULT-SW
+           END-IF
+           EXIT.
+
+       REJECT-CONDITION.
+           MOVE 'failed - no match' TO WS-REJECT-DETAIL
+           CALL 'REJECTLOG' USING WS-REJECT-PROGRAM-ID, WS-COND-SOURCE,
+               WS-REJECT-DETAIL
+           EXIT.
