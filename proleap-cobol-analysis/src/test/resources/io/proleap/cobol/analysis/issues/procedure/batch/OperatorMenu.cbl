@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERMENU.
+      *****************************************************************
+      *  Calc, ADDSTMT, EVALSTMT and BINARY-SEARCH used to
+      *  be four separate programs an operator had to know the names
+      *  of and run one at a time. This menu puts all four behind one
+      *  ACCEPT-driven dispatch, the same CALL 'SYSTEM' step chaining
+      *  BATCHDRVR uses, but picked by the operator instead of run in
+      *  a fixed sequence.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE                   PIC X.
+       01  WS-STEP-NAME                     PIC X(8).
+       01  WS-DONE-SW                       PIC X VALUE 'N'.
+           88  OPERATOR-DONE                    VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM UNTIL OPERATOR-DONE
+               PERFORM DISPLAY-MENU
+               PERFORM ACCEPT-MENU-CHOICE
+               PERFORM DISPATCH-MENU-CHOICE
+           END-PERFORM
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'OPERMENU: 1 - Calc'
+           DISPLAY 'OPERMENU: 2 - ADDSTMT'
+           DISPLAY 'OPERMENU: 3 - EVALSTMT'
+           DISPLAY 'OPERMENU: 4 - BINARY-SEARCH'
+           DISPLAY 'OPERMENU: X - exit'
+           EXIT.
+
+       ACCEPT-MENU-CHOICE.
+           DISPLAY 'Select an option: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+           EXIT.
+
+       DISPATCH-MENU-CHOICE.
+           EVALUATE FUNCTION UPPER-CASE(WS-MENU-CHOICE)
+               WHEN '1'
+                   MOVE 'Calc' TO WS-STEP-NAME
+                   CALL 'SYSTEM' USING 'Calc'
+                   PERFORM REPORT-STEP-RETURN-CODE
+               WHEN '2'
+                   MOVE 'ADDSTMT' TO WS-STEP-NAME
+                   CALL 'SYSTEM' USING 'ADDSTMT'
+                   PERFORM REPORT-STEP-RETURN-CODE
+               WHEN '3'
+                   MOVE 'EVALSTMT' TO WS-STEP-NAME
+                   CALL 'SYSTEM' USING 'EVALSTMT'
+                   PERFORM REPORT-STEP-RETURN-CODE
+               WHEN '4'
+                   MOVE 'BINSRCH' TO WS-STEP-NAME
+                   CALL 'SYSTEM' USING 'BINARY-SEARCH'
+                   PERFORM REPORT-STEP-RETURN-CODE
+               WHEN 'X'
+                   SET OPERATOR-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPERMENU: unrecognized option - '
+                       WS-MENU-CHOICE
+           END-EVALUATE
+           EXIT.
+
+       REPORT-STEP-RETURN-CODE.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY 'OPERMENU: ' WS-STEP-NAME
+                   ' ended with RETURN-CODE ' RETURN-CODE
+           END-IF
+           EXIT.
