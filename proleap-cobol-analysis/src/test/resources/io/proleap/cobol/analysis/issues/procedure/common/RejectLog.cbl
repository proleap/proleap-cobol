@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REJECTLOG.
+      *****************************************************************
+      *  IFSTMT, both IDEAO programs and the too-many-
+      *  data-items EVALSTMT program each had their own copy of the
+      *  same "open the reject file extend, write one line, close it"
+      *  logic for a record that fell through every leg of an IF/
+      *  EVALUATE with no ELSE. One shared routine now does this for
+      *  all of them instead of a bespoke copy per program.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO 'COMMON.REJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE.
+       01  REJECT-RECORD                    PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-REJECT-STATUS                 PIC XX VALUE '00'.
+       LINKAGE SECTION.
+       01  LS-REJECT-PROGRAM-ID             PIC X(8).
+       01  LS-REJECT-SOURCE                 PIC X(12).
+       01  LS-REJECT-DETAIL                 PIC X(60).
+       PROCEDURE DIVISION USING LS-REJECT-PROGRAM-ID
+               LS-REJECT-SOURCE LS-REJECT-DETAIL.
+       MAIN-LOGIC.
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-STATUS NOT = '00'
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           MOVE SPACES TO REJECT-RECORD
+           STRING FUNCTION TRIM(LS-REJECT-PROGRAM-ID) ': '
+               FUNCTION TRIM(LS-REJECT-SOURCE) ' - '
+               FUNCTION TRIM(LS-REJECT-DETAIL)
+               DELIMITED BY SIZE INTO REJECT-RECORD
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
+           GOBACK.
