@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNSUMRY.
+      *****************************************************************
+      *  OPENSTMT's file read, ADDSTMT's totals and
+      *  BINARY-SEARCH's table load each write a standard trailer to
+      *  this common run-summary file - one CALLed routine instead of
+      *  each program appending its own.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNSUM-FILE ASSIGN TO 'RUNSUM.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSUM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNSUM-FILE.
+           COPY RUNSUM.
+       WORKING-STORAGE SECTION.
+       01  WS-RUNSUM-STATUS                 PIC XX VALUE '00'.
+       LINKAGE SECTION.
+       01  LS-PROGRAM-ID                    PIC X(8).
+       01  LS-RECORD-COUNT                  PIC 9(9).
+       01  LS-CONTROL-TOTAL                 PIC 9(15).
+       PROCEDURE DIVISION USING LS-PROGRAM-ID LS-RECORD-COUNT
+               LS-CONTROL-TOTAL.
+       MAIN-LOGIC.
+           OPEN EXTEND RUNSUM-FILE
+           IF WS-RUNSUM-STATUS NOT = '00'
+               OPEN OUTPUT RUNSUM-FILE
+           END-IF
+           MOVE LS-PROGRAM-ID TO RS-PROGRAM-ID
+           MOVE LS-RECORD-COUNT TO RS-RECORD-COUNT
+           MOVE LS-CONTROL-TOTAL TO RS-CONTROL-TOTAL
+           WRITE RUNSUM-RECORD
+           CLOSE RUNSUM-FILE
+           GOBACK.
