@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *****************************************************************
+      *  OPENSTMT and BINARY-SEARCH both read MASTER.DAT,
+      *  one keeping only its SOMEFILE1 rows and the other only the
+      *  SOME-TABLE1/SOME-TABLE2 rows, so every master row should land
+      *  in exactly one of the two counts. This reads both programs'
+      *  RUNSUM.LOG trailers and checks that BINARY-SEARCH's total
+      *  master reads equal OPENSTMT's SOMEFILE1 count plus its own
+      *  table-load count instead of trusting they stayed in step.
+      *  BINARY-SEARCH's control total folds in any duplicate keys it
+      *  skipped out of the tables, so this still balances even on a
+      *  run where duplicates were found.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNSUM-FILE ASSIGN TO 'RUNSUM.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSUM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNSUM-FILE.
+           COPY RUNSUM.
+       WORKING-STORAGE SECTION.
+       01  WS-RUNSUM-STATUS                  PIC XX VALUE '00'.
+       01  WS-EOF-RUNSUM-SW                  PIC X VALUE 'N'.
+          88  EOF-RUNSUM                         VALUE 'Y'.
+       01  WS-OPENSTMT-COUNT                 PIC 9(9) VALUE ZERO.
+       01  WS-OPENSTMT-FOUND-SW              PIC X VALUE 'N'.
+          88  OPENSTMT-FOUND                     VALUE 'Y'.
+       01  WS-BINSRCH-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-BINSRCH-TOTAL                  PIC 9(15) VALUE ZERO.
+       01  WS-BINSRCH-FOUND-SW               PIC X VALUE 'N'.
+          88  BINSRCH-FOUND                      VALUE 'Y'.
+       01  WS-EXPECTED-BINSRCH-COUNT         PIC 9(9) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *    A run's latest entry for each program wins, so
+      *    this reconciles against the most recent pass of each.
+           OPEN INPUT RUNSUM-FILE
+           IF WS-RUNSUM-STATUS NOT = '00'
+               DISPLAY 'RECONCIL: RUNSUM.LOG not available, status '
+                   WS-RUNSUM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EOF-RUNSUM
+               READ RUNSUM-FILE
+                   AT END
+                       SET EOF-RUNSUM TO TRUE
+                   NOT AT END
+                       PERFORM TALLY-ONE-RUNSUM-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE RUNSUM-FILE
+           IF OPENSTMT-FOUND AND BINSRCH-FOUND
+               COMPUTE WS-EXPECTED-BINSRCH-COUNT =
+                   WS-OPENSTMT-COUNT + WS-BINSRCH-TOTAL
+               IF WS-BINSRCH-COUNT = WS-EXPECTED-BINSRCH-COUNT
+                   DISPLAY 'RECONCIL: BINARY-SEARCH load reconciles'
+                       ' with OPENSTMT source count'
+                   MOVE ZERO TO RETURN-CODE
+               ELSE
+                   DISPLAY 'RECONCIL: mismatch - BINARY-SEARCH read '
+                       WS-BINSRCH-COUNT ' master rows, expected '
+                       WS-EXPECTED-BINSRCH-COUNT
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY 'RECONCIL: missing OPENSTMT or BINSRCH entry'
+                   ' in RUNSUM.LOG'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       TALLY-ONE-RUNSUM-RECORD.
+      *    Later records for the same program overwrite
+      *    the earlier ones, so the last pass in the log always wins.
+           EVALUATE RS-PROGRAM-ID
+               WHEN 'OPENSTMT'
+                   MOVE RS-RECORD-COUNT TO WS-OPENSTMT-COUNT
+                   SET OPENSTMT-FOUND TO TRUE
+               WHEN 'BINSRCH'
+                   MOVE RS-RECORD-COUNT TO WS-BINSRCH-COUNT
+                   MOVE RS-CONTROL-TOTAL TO WS-BINSRCH-TOTAL
+                   SET BINSRCH-FOUND TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
