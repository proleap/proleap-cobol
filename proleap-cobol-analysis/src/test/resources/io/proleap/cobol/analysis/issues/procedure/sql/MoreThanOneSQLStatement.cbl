@@ -1,29 +1,304 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. ExecSql.
- PROCEDURE DIVISION.
- 
- SOME-SECTION-A SECTION.
-  EXEC SQL CONNECT :UID IDENTIFIED BY :PASS END-EXEC.
-  EXEC SQL USE tempdb END-EXEC.   
-  EXEC SQL
-    SELECT   SALARY  
-        INTO  :HV-SALARY
-      FROM EMPLOYEE
-        WHERE EMPNAME = 'XXXXXXX'
-  END-EXEC.
- SOME-SECTION-B SECTION.
- 
- MAIN_PARAGRAPH.
-  
- LOAD_SALARY.
- EXIT.
- LOAD_SALARY.
-  EXEC SQL CONNECT :UID IDENTIFIED BY :PASS END-EXEC.
-  EXEC SQL USE tempdb END-EXEC.   
-  EXEC SQL
-    SELECT   SALARY  
-        INTO  :HV-SALARY
-      FROM EMPLOYEE
-        WHERE EMPNAME = 'XXXXXXX'
-  END-EXEC.
-  EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExecSql.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-PARM-FILE ASSIGN TO 'EMPPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-PARM-STATUS.
+           SELECT SALARY-EXTRACT-FILE ASSIGN TO 'SALEXTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAL-EXTRACT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'SALAUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+      *    A credential-vault stand-in checked ahead of the
+      *    CONNECT, instead of trusting whatever UID/PASS happen to be
+      *    populated.
+           SELECT CREDENTIAL-FILE ASSIGN TO 'SQLCRED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CREDENTIAL-STATUS.
+      *    A running count of how many times this run (and
+      *    every run before it) has connected, carried forward the same
+      *    way ADDSTMT carries its year-to-date totals forward.
+           SELECT CONNECTION-COUNT-FILE ASSIGN TO 'SQLCONN.CNT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-COUNT-STATUS.
+      *    The scheduler drops the job id that invoked this
+      *    run here, the same hand-off EMPPARM.DAT already uses to get
+      *    operator input into a program with no LINKAGE SECTION.
+           SELECT JOB-ID-FILE ASSIGN TO 'SQLJOBID.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-ID-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-PARM-FILE.
+       01  EMP-PARM-RECORD.
+           05  EMP-PARM-NAME               PIC X(30).
+       FD  SALARY-EXTRACT-FILE.
+       01  SALARY-EXTRACT-RECORD          PIC X(80).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD                PIC X(100).
+       FD  CREDENTIAL-FILE.
+       01  CREDENTIAL-RECORD.
+           05  CR-UID                      PIC X(8).
+           05  CR-PASS                     PIC X(8).
+       FD  CONNECTION-COUNT-FILE.
+       01  CONNECTION-COUNT-RECORD         PIC 9(9).
+       FD  JOB-ID-FILE.
+       01  JOB-ID-RECORD                   PIC X(8).
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-PARM-STATUS              PIC XX VALUE '00'.
+       01  WS-EOF-EMP-PARM-SW              PIC X VALUE 'N'.
+           88  EOF-EMP-PARM                    VALUE 'Y'.
+      *    Pull the employee shape from the shared
+      *    copybook instead of a one-off layout, keeping the existing
+      *    HV- host-variable names the embedded SQL below already
+      *    relies on.
+           COPY EMPLOYEE REPLACING
+               ==EMPLOYEE-RECORD== BY ==HV-EMPLOYEE-RECORD==
+               ==EMP-NUMBER==       BY ==HV-EMP-NUMBER==
+               ==EMP-NAME==         BY ==HV-EMPNAME==
+               ==EMP-SALARY==       BY ==HV-SALARY==
+               ==EMP-AS-OF-DATE==   BY ==HV-AS-OF-DATE==.
+       01  UID                             PIC X(8).
+       01  PASS                            PIC X(8).
+       01  SQLCODE                         PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-EMP-NOT-FOUND-SW             PIC X VALUE 'N'.
+           88  EMP-NOT-FOUND                   VALUE 'Y'.
+      *    Credential-vault sign-on check ahead of CONNECT.
+       01  WS-CREDENTIAL-STATUS            PIC XX VALUE '00'.
+       01  WS-SIGNON-OK-SW                 PIC X VALUE 'N'.
+           88  SIGNON-OK                       VALUE 'Y'.
+      *    Connection-count monitoring around CONNECT -
+      *    carried forward across runs in SQLCONN.CNT the same way
+      *    ADDSTMT carries TEST2-5 forward in ADDYTD.DAT.
+       01  WS-CONN-COUNT-STATUS            PIC XX VALUE '00'.
+       01  WS-CONNECTION-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-SAL-EXTRACT-STATUS          PIC XX VALUE '00'.
+       01  WS-REPORT-LINE.
+           05  RL-EMPNUM                   PIC ZZZZZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RL-EMPNAME                  PIC X(30).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RL-SALARY                   PIC ZZZZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RL-AS-OF-DATE               PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RL-STATUS                   PIC X(12).
+       01  WS-AS-OF-DATE.
+           05  WS-AOD-YYYY                 PIC 9(4).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-AOD-MM                   PIC 9(2).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-AOD-DD                   PIC 9(2).
+       01  WS-AUDIT-LOG-STATUS             PIC XX VALUE '00'.
+       01  WS-RUN-TIMESTAMP                PIC X(21).
+       01  WS-RUN-JOB-ID                   PIC X(8) VALUE SPACES.
+       01  WS-JOB-ID-STATUS                PIC XX VALUE '00'.
+       01  WS-AUDIT-LINE.
+           05  AL-TIMESTAMP                PIC X(21).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  AL-JOB-ID                    PIC X(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  AL-EMPNAME                   PIC X(30).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  AL-SALARY                    PIC ZZZZZZ9.99.
+       PROCEDURE DIVISION.
+       SOME-SECTION-A SECTION.
+       SOME-SECTION-B SECTION.
+
+       MAIN_PARAGRAPH.
+      *    Drive a whole day's worth of employees through
+      *    LOAD_SALARY instead of only ever processing one hardcoded
+      *    test case.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AOD-YYYY WS-AOD-MM
+               WS-AOD-DD
+      *    Stamp this run so every audit record can be
+      *    tied back to who/when it ran. WS-RUN-JOB-ID comes from the
+      *    optional SQLJOBID.DAT control record the scheduler drops
+      *    alongside EMPPARM.DAT; default it when the shop runs this
+      *    ad hoc with no job id file present.
+           PERFORM READ-JOB-ID
+           IF WS-RUN-JOB-ID = SPACES
+               MOVE 'EXECSQL1' TO WS-RUN-JOB-ID
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+      *    Validate credentials against the vault before
+      *    this or any other EXEC SQL statement runs - a compensation-
+      *    data program should not connect on whatever UID/PASS happen
+      *    to be sitting in working storage.
+           PERFORM VALIDATE-CREDENTIALS
+           IF NOT SIGNON-OK
+               DISPLAY 'ExecSql: credential sign-on failed, run aborted'
+               CLOSE AUDIT-LOG-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *    One DB session for the whole run instead of a
+      *    CONNECT/USE per employee.
+           PERFORM READ-CONNECTION-COUNT
+           EXEC SQL CONNECT :UID IDENTIFIED BY :PASS END-EXEC.
+      *    Count this CONNECT against the running total and
+      *    carry it forward so an operator can see how many connections
+      *    this program has made across every run, not just this one.
+           ADD 1 TO WS-CONNECTION-COUNT
+           DISPLAY 'ExecSql: connection count ' WS-CONNECTION-COUNT
+           EXEC SQL USE tempdb END-EXEC.
+           OPEN INPUT EMP-PARM-FILE
+           IF WS-EMP-PARM-STATUS NOT = '00'
+               DISPLAY 'ExecSql: unable to open EMPPARM.DAT, status '
+                   WS-EMP-PARM-STATUS
+           ELSE
+      *        Write a printed salary extract alongside
+      *        the lookups so payroll audit gets a listing instead of
+      *        re-running the SELECT by hand.
+               OPEN OUTPUT SALARY-EXTRACT-FILE
+               PERFORM UNTIL EOF-EMP-PARM
+                   READ EMP-PARM-FILE
+                       AT END
+                           SET EOF-EMP-PARM TO TRUE
+                       NOT AT END
+                           MOVE EMP-PARM-NAME TO HV-EMPNAME
+                           PERFORM LOAD_SALARY
+                           PERFORM WRITE-SALARY-EXTRACT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE EMP-PARM-FILE
+               CLOSE SALARY-EXTRACT-FILE
+           END-IF
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT END-EXEC.
+           PERFORM WRITE-CONNECTION-COUNT
+           CLOSE AUDIT-LOG-FILE
+           STOP RUN.
+
+       READ-JOB-ID.
+      *    A missing SQLJOBID.DAT leaves WS-RUN-JOB-ID at
+      *    SPACES so MAIN_PARAGRAPH falls back to the ad hoc default.
+           OPEN INPUT JOB-ID-FILE
+           IF WS-JOB-ID-STATUS = '00'
+               READ JOB-ID-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE JOB-ID-RECORD TO WS-RUN-JOB-ID
+               END-READ
+               CLOSE JOB-ID-FILE
+           END-IF
+           EXIT.
+
+       VALIDATE-CREDENTIALS.
+      *    Read UID/PASS from the credential vault file
+      *    rather than relying on whatever is already sitting in
+      *    working storage - a missing vault entry or blank password
+      *    fails sign-on instead of silently connecting.
+           MOVE 'N' TO WS-SIGNON-OK-SW
+           OPEN INPUT CREDENTIAL-FILE
+           IF WS-CREDENTIAL-STATUS = '00'
+               READ CREDENTIAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CR-UID NOT = SPACES AND CR-PASS NOT = SPACES
+                           MOVE CR-UID TO UID
+                           MOVE CR-PASS TO PASS
+                           SET SIGNON-OK TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CREDENTIAL-FILE
+           ELSE
+               DISPLAY 'ExecSql: SQLCRED.DAT not available, status '
+                   WS-CREDENTIAL-STATUS
+           END-IF
+           EXIT.
+
+       READ-CONNECTION-COUNT.
+      *    Load the count carried forward from every prior
+      *    run, defaulting to zero the first time SQLCONN.CNT exists.
+           OPEN INPUT CONNECTION-COUNT-FILE
+           IF WS-CONN-COUNT-STATUS = '00'
+               READ CONNECTION-COUNT-FILE
+                   AT END
+                       MOVE ZERO TO WS-CONNECTION-COUNT
+                   NOT AT END
+                       MOVE CONNECTION-COUNT-RECORD TO
+                           WS-CONNECTION-COUNT
+               END-READ
+               CLOSE CONNECTION-COUNT-FILE
+           ELSE
+               MOVE ZERO TO WS-CONNECTION-COUNT
+           END-IF
+           EXIT.
+
+       WRITE-CONNECTION-COUNT.
+      *    Persist the updated count so the next run's
+      *    READ-CONNECTION-COUNT picks up where this one left off.
+           OPEN OUTPUT CONNECTION-COUNT-FILE
+           MOVE WS-CONNECTION-COUNT TO CONNECTION-COUNT-RECORD
+           WRITE CONNECTION-COUNT-RECORD
+           CLOSE CONNECTION-COUNT-FILE
+           EXIT.
+
+       WRITE-AUDIT-RECORD.
+      *    Who/when/which-employee/what-salary for every
+      *    lookup, so compliance can reconstruct who pulled whose
+      *    salary and when.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           MOVE WS-RUN-TIMESTAMP TO AL-TIMESTAMP
+           MOVE WS-RUN-JOB-ID TO AL-JOB-ID
+           MOVE HV-EMPNAME TO AL-EMPNAME
+           MOVE HV-SALARY TO AL-SALARY
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           EXIT.
+
+       WRITE-SALARY-EXTRACT-LINE.
+           MOVE HV-EMP-NUMBER TO RL-EMPNUM
+           MOVE HV-EMPNAME TO RL-EMPNAME
+           MOVE HV-SALARY TO RL-SALARY
+           MOVE WS-AS-OF-DATE TO RL-AS-OF-DATE
+           IF EMP-NOT-FOUND
+               MOVE 'NOT FOUND' TO RL-STATUS
+           ELSE
+               MOVE 'OK' TO RL-STATUS
+           END-IF
+           MOVE WS-REPORT-LINE TO SALARY-EXTRACT-RECORD
+           WRITE SALARY-EXTRACT-RECORD
+           EXIT.
+
+       LOAD_SALARY.
+           MOVE 'N' TO WS-EMP-NOT-FOUND-SW
+      *    EMP-NUMBER comes back from the same row as
+      *    SALARY instead of EMPPARM.DAT carrying it, since the parm
+      *    file's lookup key is the employee name, not the number.
+           EXEC SQL
+               SELECT   EMP-NUMBER, SALARY
+                   INTO  :HV-EMP-NUMBER, :HV-SALARY
+                 FROM EMPLOYEE
+                   WHERE EMPNAME = :HV-EMPNAME
+           END-EXEC.
+      *    A failed lookup must not leave HV-SALARY or
+      *    HV-EMP-NUMBER holding whatever was in them before - flag it
+      *    instead.
+           EVALUATE SQLCODE
+               WHEN 100
+                   SET EMP-NOT-FOUND TO TRUE
+                   MOVE ZERO TO HV-SALARY
+                   MOVE ZERO TO HV-EMP-NUMBER
+                   DISPLAY 'ExecSql: employee not found - '
+                       HV-EMPNAME
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   SET EMP-NOT-FOUND TO TRUE
+                   MOVE ZERO TO HV-SALARY
+                   MOVE ZERO TO HV-EMP-NUMBER
+                   DISPLAY 'ExecSql: SELECT SALARY failed, SQLCODE='
+                       SQLCODE ' for ' HV-EMPNAME
+           END-EVALUATE
+           PERFORM WRITE-AUDIT-RECORD
+           EXIT.
