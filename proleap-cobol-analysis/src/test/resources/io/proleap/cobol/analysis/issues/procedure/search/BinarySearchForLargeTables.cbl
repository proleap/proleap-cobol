@@ -1,18 +1,415 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. BINARY-SEARCH.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOME-TABLE1 OCCURS 100
- 		INDEXED BY TAB-INDEX.
- 01 SOME-TABLE2 OCCURS 600
- 		INDEXED BY TAB-INDEX.
- 01 TAB-INDEX PIC 9(7).
- PROCEDURE DIVISION.
- SEARCH SOME-TABLE1
- 	AT END DISPLAY 'END'
- 	WHEN SOMECOND1 DISPLAY 'TEXT'
- END-SEARCH.
- SEARCH ALL SOME-TABLE2
- 	AT END DISPLAY 'END'
- 	WHEN SOMECOND1 DISPLAY 'TEXT'
- END-SEARCH.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BINARY-SEARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO 'BINSRCH.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+      *    SOME-TABLE1/SOME-TABLE2 and OPENSTMT's SOMEFILE1
+      *    were two shapes of the same lookup information - both now
+      *    read the one indexed master, this program taking the rows
+      *    flagged LM-FOR-TABLE1/LM-FOR-TABLE2.
+           SELECT LOOKUP-MASTER-FILE ASSIGN TO 'MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+      *    Periodic checkpoints during the load/search
+      *    pass so a restart after an abend does not reprocess
+      *    everything from scratch.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'BINSRCH.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD                PIC X(80).
+      *    One control record per checkpoint, carrying the
+      *    phase and progress counters, followed by one row record per
+      *    entry currently loaded into SOME-TABLE1/SOME-TABLE2 - a
+      *    restart needs the rows themselves, not just their count, to
+      *    resume without re-deriving data that was never written back
+      *    out anywhere else.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-REC-TYPE                 PIC X(1).
+               88  CKP-REC-IS-CONTROL           VALUE 'C'.
+               88  CKP-REC-IS-TABLE1            VALUE '1'.
+               88  CKP-REC-IS-TABLE2            VALUE '2'.
+           05  CKP-PHASE                    PIC X(10).
+               88  CKP-PHASE-LOADING             VALUE 'LOADING'.
+               88  CKP-PHASE-LOAD-DONE           VALUE 'LOAD-DONE'.
+               88  CKP-PHASE-SEARCH-DONE         VALUE 'SRCH-DONE'.
+           05  CKP-RECORDS-READ              PIC 9(7).
+           05  CKP-TABLE1-COUNT               PIC 9(4).
+           05  CKP-TABLE2-COUNT               PIC 9(4).
+           05  CKP-DUPLICATE-COUNT            PIC 9(7).
+           05  CKP-ROW-KEY                   PIC X(10).
+           05  CKP-ROW-DATA                  PIC X(20).
+      *    The lookup master that feeds both tables at
+      *    start-of-run. TABLE-ID tells the loader which in-memory
+      *    table the row belongs in.
+      *    The record layout itself now comes from the
+      *    shared indexed master copybook, REPLACING in the LM- names
+      *    this program already used.
+       FD  LOOKUP-MASTER-FILE.
+           COPY MASTERREC REPLACING
+               ==MASTER-RECORD==      BY ==LOOKUP-MASTER-RECORD==
+               ==MR-RECORD-TYPE==     BY ==LM-TABLE-ID==
+               ==MR-TYPE-SOMEFILE1==  BY ==LM-FOR-SOMEFILE1==
+               ==MR-TYPE-TABLE1==     BY ==LM-FOR-TABLE1==
+               ==MR-TYPE-TABLE2==     BY ==LM-FOR-TABLE2==
+               ==MR-KEY==             BY ==LM-KEY==
+               ==MR-DATA==            BY ==LM-DATA==.
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-STATUS              PIC XX VALUE '00'.
+       01  WS-MASTER-STATUS                 PIC XX VALUE '00'.
+       01  WS-EOF-MASTER-SW                 PIC X VALUE 'N'.
+          88  EOF-MASTER                        VALUE 'Y'.
+       01  WS-TABLE1-COUNT                  PIC 9(4) VALUE ZERO.
+       01  WS-TABLE2-COUNT                  PIC 9(4) VALUE ZERO.
+       01  WS-CKP-STATUS                    PIC XX VALUE '00'.
+       01  WS-RECORDS-READ                  PIC 9(7) VALUE ZERO.
+       01  WS-CKP-INTERVAL                  PIC 9(4) VALUE 100.
+       01  WS-PRIOR-CKP-PHASE               PIC X(10) VALUE SPACES.
+           88  WS-PRIOR-PHASE-LOADING           VALUE 'LOADING'.
+           88  WS-PRIOR-PHASE-LOAD-DONE         VALUE 'LOAD-DONE'.
+           88  WS-PRIOR-PHASE-SEARCH-DONE       VALUE 'SRCH-DONE'.
+      *    Set once READ-CHECKPOINT finds a prior run that
+      *    got at least partway through loading the tables - LOAD-
+      *    TABLES then resumes from the restored rows instead of
+      *    rebuilding both tables from record one.
+       01  WS-RESTART-SW                    PIC X VALUE 'N'.
+          88  RESTART-FROM-CHECKPOINT          VALUE 'Y'.
+       01  WS-EOF-CKP-SW                    PIC X VALUE 'N'.
+          88  EOF-CKP                           VALUE 'Y'.
+       01  WS-CKP-ROW-IDX                   PIC 9(4) VALUE ZERO.
+       01  WS-SKIP-COUNT                    PIC 9(7) VALUE ZERO.
+       01  WS-SEARCH-KEY                    PIC X(10) VALUE SPACES.
+       01  WS-LOG-SOURCE                    PIC X(12) VALUE SPACES.
+      *    A duplicate key loaded into either table would
+      *    leave SEARCH/SEARCH ALL resolving between two rows
+      *    ambiguously - check for one already present before adding.
+       01  WS-DUP-KEY-SW                    PIC X VALUE 'N'.
+          88  DUP-KEY-FOUND                     VALUE 'Y'.
+       01  WS-DUP-CHECK-IDX                 PIC 9(4) VALUE ZERO.
+      *    Rows skipped as duplicates were still read from
+      *    the master and still belong to this program's share of it -
+      *    carried into WS-RUNSUM-TOTAL below so RECONCIL's count of
+      *    rows BINARY-SEARCH accounted for matches the rows it
+      *    actually read, duplicates included.
+       01  WS-DUPLICATE-COUNT               PIC 9(7) VALUE ZERO.
+      *    RUNSUMRY's LINKAGE SECTION fields are fixed
+      *    sizes - stage the call arguments to match, including the
+      *    program-id literal itself, so CALL ... BY REFERENCE never
+      *    hands RUNSUMRY a shorter field than LS-PROGRAM-ID expects.
+       01  WS-RUNSUM-PROGRAM-ID             PIC X(8) VALUE SPACES.
+       01  WS-RUNSUM-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-RUNSUM-TOTAL                  PIC 9(15) VALUE ZERO.
+      *    Each table gets its own index so a SEARCH on
+      *    SOME-TABLE1 can no longer leave a shared index in a state
+      *    that corrupts the SEARCH ALL that follows against
+      *    SOME-TABLE2.
+       01  SOME-TABLE1-GROUP.
+           05  SOME-TABLE1 OCCURS 100 TIMES
+                   INDEXED BY TAB1-INDEX.
+               10  SOMECOND1                PIC X(10).
+               10  SOME-TABLE1-DATA          PIC X(20).
+       01  SOME-TABLE2-GROUP.
+           05  SOME-TABLE2 OCCURS 600 TIMES
+                   ASCENDING KEY IS SOMECOND2
+                   INDEXED BY TAB2-INDEX.
+               10  SOMECOND2                PIC X(10).
+               10  SOME-TABLE2-DATA          PIC X(20).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *    Read a prior checkpoint before doing anything
+      *    else. A run that previously got partway through loading
+      *    (or finished loading but never searched) had its table rows
+      *    written out with the checkpoint, so READ-CHECKPOINT restores
+      *    SOME-TABLE1/SOME-TABLE2 from those rows directly; only the
+      *    master records past that point still need to be read.
+           PERFORM READ-CHECKPOINT
+           IF WS-PRIOR-PHASE-LOAD-DONE OR WS-PRIOR-PHASE-SEARCH-DONE
+      *    Both tables came back fully populated from the
+      *    checkpoint - nothing left to load.
+               CONTINUE
+           ELSE
+      *    No usable checkpoint, or one that stopped mid-
+      *    load - REFRESH-TABLES picks up wherever RESTART-FROM-
+      *    CHECKPOINT says loading left off.
+               PERFORM REFRESH-TABLES
+               MOVE 'LOAD-DONE' TO CKP-PHASE
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           MOVE 'KEY0000001' TO WS-SEARCH-KEY
+           SET TAB1-INDEX TO 1
+           SEARCH SOME-TABLE1
+               AT END
+                   PERFORM LOG-MISSED-KEY-TABLE1
+               WHEN SOMECOND1(TAB1-INDEX) = WS-SEARCH-KEY
+                   DISPLAY 'TEXT'
+           END-SEARCH
+           SET TAB2-INDEX TO 1
+           SEARCH ALL SOME-TABLE2
+               AT END
+                   PERFORM LOG-MISSED-KEY-TABLE2
+               WHEN SOMECOND2(TAB2-INDEX) = WS-SEARCH-KEY
+                   DISPLAY 'TEXT'
+           END-SEARCH
+           MOVE 'SRCH-DONE' TO CKP-PHASE
+           PERFORM WRITE-CHECKPOINT
+      *    A standard trailer on the common run-summary
+      *    file - records read from the master, rows loaded into the
+      *    two tables plus any duplicates skipped out of them - so a
+      *    balancing job can check this step's output against the next
+      *    step's input.
+           MOVE WS-RECORDS-READ TO WS-RUNSUM-COUNT
+           COMPUTE WS-RUNSUM-TOTAL = WS-TABLE1-COUNT + WS-TABLE2-COUNT
+               + WS-DUPLICATE-COUNT
+           MOVE 'BINSRCH' TO WS-RUNSUM-PROGRAM-ID
+           CALL 'RUNSUMRY' USING WS-RUNSUM-PROGRAM-ID, WS-RUNSUM-COUNT,
+               WS-RUNSUM-TOTAL
+           STOP RUN.
+
+       REFRESH-TABLES.
+      *    Online or intraday batch jobs call this
+      *    directly to reload SOME-TABLE1/SOME-TABLE2 from the current
+      *    lookup master without waiting for the next full restart.
+      *    Counts only reset to zero on a cold start - a restart that
+      *    already restored rows from the checkpoint must not discard
+      *    them here.
+           IF NOT RESTART-FROM-CHECKPOINT
+               MOVE ZERO TO WS-TABLE1-COUNT
+               MOVE ZERO TO WS-TABLE2-COUNT
+               MOVE ZERO TO WS-RECORDS-READ
+               MOVE ZERO TO WS-DUPLICATE-COUNT
+           END-IF
+           PERFORM LOAD-TABLES
+           EXIT.
+
+       LOAD-TABLES.
+      *    LOOKUP-MASTER-FILE is expected pre-sorted
+      *    ascending on LM-KEY within TABLE-ID '2' rows, since
+      *    SOME-TABLE2 is searched with SEARCH ALL.
+           MOVE 'N' TO WS-EOF-MASTER-SW
+           OPEN INPUT LOOKUP-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'BINARY-SEARCH: LOOKUP-MASTER-FILE not available'
+                   ', status ' WS-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF RESTART-FROM-CHECKPOINT
+      *    The rows for these master records are already
+      *    back in SOME-TABLE1/SOME-TABLE2 from the checkpoint - skip
+      *    past them without reloading so they are not added twice.
+               PERFORM SKIP-ALREADY-LOADED-RECORDS
+           END-IF
+           PERFORM UNTIL EOF-MASTER
+               READ LOOKUP-MASTER-FILE
+                   AT END
+                       SET EOF-MASTER TO TRUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-MASTER-RECORD
+                       ADD 1 TO WS-RECORDS-READ
+                       IF FUNCTION MOD(WS-RECORDS-READ, WS-CKP-INTERVAL)
+                               = ZERO
+                           MOVE 'LOADING' TO CKP-PHASE
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LOOKUP-MASTER-FILE
+           EXIT.
+
+       SKIP-ALREADY-LOADED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RECORDS-READ OR EOF-MASTER
+               READ LOOKUP-MASTER-FILE
+                   AT END
+                       SET EOF-MASTER TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM
+           EXIT.
+
+       READ-CHECKPOINT.
+      *    A missing checkpoint file means there is
+      *    nothing to resume - a prior run either never started or ran
+      *    to completion. Otherwise the control record says how far
+      *    loading got, and RESTORE-CHECKPOINT-ROWS plays the table
+      *    rows that followed it back into SOME-TABLE1/SOME-TABLE2.
+           MOVE SPACES TO WS-PRIOR-CKP-PHASE
+           MOVE 'N' TO WS-RESTART-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-PHASE TO WS-PRIOR-CKP-PHASE
+                       MOVE CKP-RECORDS-READ TO WS-RECORDS-READ
+                       MOVE CKP-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT
+                       DISPLAY 'BINARY-SEARCH: prior run checkpoint '
+                           'phase ' CKP-PHASE ', records read '
+                           CKP-RECORDS-READ
+                       IF CKP-PHASE-LOADING OR CKP-PHASE-LOAD-DONE
+                               OR CKP-PHASE-SEARCH-DONE
+                           SET RESTART-FROM-CHECKPOINT TO TRUE
+                       END-IF
+               END-READ
+               IF RESTART-FROM-CHECKPOINT
+                   PERFORM RESTORE-CHECKPOINT-ROWS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       RESTORE-CHECKPOINT-ROWS.
+           MOVE 'N' TO WS-EOF-CKP-SW
+           MOVE ZERO TO WS-TABLE1-COUNT
+           MOVE ZERO TO WS-TABLE2-COUNT
+           PERFORM UNTIL EOF-CKP
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET EOF-CKP TO TRUE
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN CKP-REC-IS-TABLE1
+                               ADD 1 TO WS-TABLE1-COUNT
+                               MOVE CKP-ROW-KEY
+                                   TO SOMECOND1(WS-TABLE1-COUNT)
+                               MOVE CKP-ROW-DATA
+                                   TO SOME-TABLE1-DATA(WS-TABLE1-COUNT)
+                           WHEN CKP-REC-IS-TABLE2
+                               ADD 1 TO WS-TABLE2-COUNT
+                               MOVE CKP-ROW-KEY
+                                   TO SOMECOND2(WS-TABLE2-COUNT)
+                               MOVE CKP-ROW-DATA
+                                   TO SOME-TABLE2-DATA(WS-TABLE2-COUNT)
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           EXIT.
+
+       WRITE-CHECKPOINT.
+      *    The control record carries the phase/counters;
+      *    every row currently in SOME-TABLE1/SOME-TABLE2 follows it so
+      *    a restart can rebuild the tables without re-reading rows
+      *    already reflected here from the lookup master.
+           MOVE WS-RECORDS-READ TO CKP-RECORDS-READ
+           MOVE WS-TABLE1-COUNT TO CKP-TABLE1-COUNT
+           MOVE WS-TABLE2-COUNT TO CKP-TABLE2-COUNT
+           MOVE WS-DUPLICATE-COUNT TO CKP-DUPLICATE-COUNT
+           MOVE SPACES TO CKP-ROW-KEY
+           MOVE SPACES TO CKP-ROW-DATA
+           OPEN OUTPUT CHECKPOINT-FILE
+           SET CKP-REC-IS-CONTROL TO TRUE
+           WRITE CHECKPOINT-RECORD
+           PERFORM VARYING WS-CKP-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-CKP-ROW-IDX > WS-TABLE1-COUNT
+               SET CKP-REC-IS-TABLE1 TO TRUE
+               MOVE SOMECOND1(WS-CKP-ROW-IDX) TO CKP-ROW-KEY
+               MOVE SOME-TABLE1-DATA(WS-CKP-ROW-IDX) TO CKP-ROW-DATA
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+           PERFORM VARYING WS-CKP-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-CKP-ROW-IDX > WS-TABLE2-COUNT
+               SET CKP-REC-IS-TABLE2 TO TRUE
+               MOVE SOMECOND2(WS-CKP-ROW-IDX) TO CKP-ROW-KEY
+               MOVE SOME-TABLE2-DATA(WS-CKP-ROW-IDX) TO CKP-ROW-DATA
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       LOAD-ONE-MASTER-RECORD.
+      *    The master now also carries OPENSTMT's
+      *    SOMEFILE1 rows - this loader's tables only want '1'/'2'.
+           EVALUATE TRUE
+               WHEN LM-FOR-SOMEFILE1
+                   CONTINUE
+               WHEN LM-FOR-TABLE1
+                   PERFORM CHECK-DUP-TABLE1
+                   IF DUP-KEY-FOUND
+                       PERFORM LOG-DUPLICATE-KEY
+                   ELSE
+                       ADD 1 TO WS-TABLE1-COUNT
+                       MOVE LM-KEY  TO SOMECOND1(WS-TABLE1-COUNT)
+                       MOVE LM-DATA(1:20)
+                           TO SOME-TABLE1-DATA(WS-TABLE1-COUNT)
+                   END-IF
+               WHEN LM-FOR-TABLE2
+                   PERFORM CHECK-DUP-TABLE2
+                   IF DUP-KEY-FOUND
+                       PERFORM LOG-DUPLICATE-KEY
+                   ELSE
+                       ADD 1 TO WS-TABLE2-COUNT
+                       MOVE LM-KEY  TO SOMECOND2(WS-TABLE2-COUNT)
+                       MOVE LM-DATA(1:20)
+                           TO SOME-TABLE2-DATA(WS-TABLE2-COUNT)
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'BINARY-SEARCH: unknown TABLE-ID - '
+                       LM-TABLE-ID
+           END-EVALUATE
+           EXIT.
+
+       CHECK-DUP-TABLE1.
+           MOVE 'N' TO WS-DUP-KEY-SW
+           PERFORM VARYING WS-DUP-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-CHECK-IDX > WS-TABLE1-COUNT
+               IF SOMECOND1(WS-DUP-CHECK-IDX) = LM-KEY
+                   SET DUP-KEY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       CHECK-DUP-TABLE2.
+           MOVE 'N' TO WS-DUP-KEY-SW
+           PERFORM VARYING WS-DUP-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-CHECK-IDX > WS-TABLE2-COUNT
+               IF SOMECOND2(WS-DUP-CHECK-IDX) = LM-KEY
+                   SET DUP-KEY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       LOG-DUPLICATE-KEY.
+           ADD 1 TO WS-DUPLICATE-COUNT
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING 'BINARY-SEARCH: duplicate key skipped - ' LM-KEY
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE
+           EXIT.
+
+       LOG-MISSED-KEY-TABLE1.
+           MOVE 'SOME-TABLE1' TO WS-LOG-SOURCE
+           PERFORM LOG-MISSED-KEY
+           EXIT.
+
+       LOG-MISSED-KEY-TABLE2.
+           MOVE 'SOME-TABLE2' TO WS-LOG-SOURCE
+           PERFORM LOG-MISSED-KEY
+           EXIT.
+
+       LOG-MISSED-KEY.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING 'BINARY-SEARCH: key not found in ' WS-LOG-SOURCE
+               ' - ' WS-SEARCH-KEY
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE
+           EXIT.
