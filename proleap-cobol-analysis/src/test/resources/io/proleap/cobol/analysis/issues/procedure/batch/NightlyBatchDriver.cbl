@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRVR.
+      *****************************************************************
+      *  OPENSTMT, EVALSTMT, ADDSTMT and ExecSql used to
+      *  be submitted as separate one-off runs with nobody checking
+      *  that the prior step actually succeeded. This driver runs them
+      *  in sequence, checking each step's RETURN-CODE before going on
+      *  to the next - the same convention OPENSTMT already uses
+      *  (MOVE 16 TO RETURN-CODE) to flag a failed step.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME                     PIC X(8).
+       01  WS-CHAIN-OK-SW                   PIC X VALUE 'Y'.
+           88  CHAIN-OK                         VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM RUN-STEP-OPENSTMT
+           IF CHAIN-OK
+               PERFORM RUN-STEP-EVALSTMT
+           END-IF
+           IF CHAIN-OK
+               PERFORM RUN-STEP-ADDSTMT
+           END-IF
+           IF CHAIN-OK
+               PERFORM RUN-STEP-EXECSQL
+           END-IF
+           IF CHAIN-OK
+               DISPLAY 'BATCHDRVR: all steps completed successfully'
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY 'BATCHDRVR: chain stopped after ' WS-STEP-NAME
+                   ' failed - later steps were not run'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       RUN-STEP-OPENSTMT.
+           MOVE 'OPENSTMT' TO WS-STEP-NAME
+           CALL 'SYSTEM' USING 'OPENSTMT'
+           PERFORM CHECK-STEP-RETURN-CODE
+           EXIT.
+
+       RUN-STEP-EVALSTMT.
+           MOVE 'EVALSTMT' TO WS-STEP-NAME
+           CALL 'SYSTEM' USING 'EVALSTMT'
+           PERFORM CHECK-STEP-RETURN-CODE
+           EXIT.
+
+       RUN-STEP-ADDSTMT.
+           MOVE 'ADDSTMT' TO WS-STEP-NAME
+           CALL 'SYSTEM' USING 'ADDSTMT'
+           PERFORM CHECK-STEP-RETURN-CODE
+           EXIT.
+
+       RUN-STEP-EXECSQL.
+           MOVE 'ExecSql' TO WS-STEP-NAME
+           CALL 'SYSTEM' USING 'ExecSql'
+           PERFORM CHECK-STEP-RETURN-CODE
+           EXIT.
+
+       CHECK-STEP-RETURN-CODE.
+      *    A non-zero RETURN-CODE from a step means the
+      *    steps behind it should not run at all.
+           IF RETURN-CODE NOT = ZERO
+               MOVE 'N' TO WS-CHAIN-OK-SW
+               DISPLAY 'BATCHDRVR: ' WS-STEP-NAME
+                   ' ended with RETURN-CODE ' RETURN-CODE
+           END-IF
+           EXIT.
