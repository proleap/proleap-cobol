@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  EMPLOYEE.cpy
+      *  Shared employee record layout - COPY ... REPLACING this into
+      *  a program's own host-variable/field names so the underlying
+      *  shape stays in sync across programs without forcing every
+      *  caller onto one literal set of data-names.
+      *****************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-NUMBER              PIC 9(7).
+           05  EMP-NAME                PIC X(30).
+           05  EMP-SALARY              PIC 9(7)V99 COMP-3.
+           05  EMP-AS-OF-DATE          PIC 9(8).
