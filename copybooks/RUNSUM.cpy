@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  RUNSUM.cpy
+      *  Shared run-summary control-total trailer layout.
+      *  Every batch program that reads a file or accumulates a total
+      *  appends one of these to the common run-summary file so
+      *  operations can balance one run's output against the next
+      *  step's input instead of trusting that nothing dropped
+      *  silently.
+      *****************************************************************
+       01  RUNSUM-RECORD.
+           05  RS-PROGRAM-ID               PIC X(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RS-RECORD-COUNT             PIC 9(9).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RS-CONTROL-TOTAL            PIC 9(15).
