@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  MASTERREC.cpy
+      *  Shared indexed master record layout. OPENSTMT and
+      *  BINARY-SEARCH used to each keep their own copy of what is
+      *  really the same lookup information - one as a flat sequential
+      *  file, the other as an in-memory table load source. COPY this
+      *  into each program's own field names so both read the one
+      *  indexed master instead of maintaining two shapes of it.
+      *****************************************************************
+       01  MASTER-RECORD.
+           05  MR-RECORD-TYPE          PIC X.
+               88  MR-TYPE-SOMEFILE1       VALUE 'S'.
+               88  MR-TYPE-TABLE1          VALUE '1'.
+               88  MR-TYPE-TABLE2          VALUE '2'.
+           05  MR-KEY                  PIC X(10).
+           05  MR-DATA                 PIC X(80).
