@@ -1,9 +1,186 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. RECEIVEINTOSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOMECD1 PIC X(10).
- 77 SOMEID1 PIC 9(10).
- PROCEDURE DIVISION.
-    RECEIVE SOMEID1 MESSAGE INTO SOMECD1
-       ON EXCEPTION DISPLAY "Test".
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECEIVEINTOSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'RECVLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'RECVSTMT.REJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+      *    An inquiry message drives ExecSql's salary
+      *    lookup for that one employee automatically - these are the
+      *    same EMPPARM.DAT/SALEXTR.DAT files ExecSql already reads
+      *    and writes, used here as the hand-off between the two
+      *    programs.
+           SELECT INQUIRY-PARM-FILE ASSIGN TO 'EMPPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INQUIRY-PARM-STATUS.
+           SELECT INQUIRY-RESULT-FILE ASSIGN TO 'SALEXTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INQUIRY-RESULT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD                 PIC X(100).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD                 PIC X(100).
+       FD  INQUIRY-PARM-FILE.
+       01  INQUIRY-PARM-RECORD              PIC X(30).
+       FD  INQUIRY-RESULT-FILE.
+       01  INQUIRY-RESULT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  SOMECD1                          PIC X(80).
+       01  WS-SYM-QUEUE                     PIC X(10).
+       01  WS-TANDEM-STATUS                 PIC X(2).
+       01  WS-MSG-DATE                      PIC 9(6).
+       01  WS-MSG-TIME                      PIC 9(8).
+       01  WS-AUDIT-STATUS                  PIC XX VALUE '00'.
+       01  WS-EXCEPTION-STATUS              PIC XX VALUE '00'.
+       01  WS-AUDIT-TIMESTAMP                PIC 9(8).
+       01  WS-RETRY-COUNT                   PIC 9(2) VALUE ZERO.
+       01  WS-MAX-RETRIES                   PIC 9(2) VALUE 3.
+       01  WS-RECEIVE-OK-SW                 PIC X VALUE 'N'.
+          88  RECEIVE-OK                        VALUE 'Y'.
+       01  WS-MSG-TYPE                      PIC X(4).
+       01  WS-INQUIRY-PARM-STATUS           PIC XX VALUE '00'.
+       01  WS-INQUIRY-RESULT-STATUS         PIC XX VALUE '00'.
+       01  WS-INQUIRY-EMPNAME               PIC X(30).
+       COMMUNICATION SECTION.
+       CD  SOMEID1 FOR INITIAL INPUT
+           SYMBOLIC QUEUE IS WS-SYM-QUEUE
+           STATUS KEY IS WS-TANDEM-STATUS
+           MESSAGE DATE IS WS-MSG-DATE
+           MESSAGE TIME IS WS-MSG-TIME.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM RECEIVE-WITH-RETRY
+      *    Log every inbound message, successful or
+      *    exception, before doing anything else with it.
+           PERFORM LOG-RECEIVED-MESSAGE
+           IF RECEIVE-OK
+               PERFORM DISPATCH-MESSAGE
+           ELSE
+               PERFORM LOG-RECEIVE-FAILURE
+           END-IF
+           STOP RUN.
+
+       RECEIVE-WITH-RETRY.
+      *    Capture the Tandem error status and retry a
+      *    bounded number of times instead of giving up on the first
+      *    exception.
+           MOVE 'N' TO WS-RECEIVE-OK-SW
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM UNTIL RECEIVE-OK OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               RECEIVE SOMEID1 MESSAGE INTO SOMECD1
+                   ON EXCEPTION
+                       DISPLAY 'RECEIVEINTOSTMT: RECEIVE exception'
+                           ', status ' WS-TANDEM-STATUS ' retry '
+                           WS-RETRY-COUNT
+                   NOT ON EXCEPTION
+                       SET RECEIVE-OK TO TRUE
+               END-RECEIVE
+           END-PERFORM
+           EXIT.
+
+       LOG-RECEIVED-MESSAGE.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING 'RECEIVEINTOSTMT: ' WS-AUDIT-TIMESTAMP
+               ' received=' WS-RECEIVE-OK-SW
+               ' status=' WS-TANDEM-STATUS
+               ' msg=' SOMECD1(1:20)
+               DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           EXIT.
+
+       DISPATCH-MESSAGE.
+      *    Dispatch by message type right after the
+      *    RECEIVE instead of treating every message the same way.
+           MOVE SOMECD1(1:4) TO WS-MSG-TYPE
+           EVALUATE WS-MSG-TYPE
+               WHEN 'ORD1'
+                   PERFORM HANDLE-ORDER-MESSAGE
+               WHEN 'INQ1'
+                   PERFORM HANDLE-INQUIRY-MESSAGE
+               WHEN 'ACK1'
+                   PERFORM HANDLE-ACK-MESSAGE
+               WHEN OTHER
+                   PERFORM HANDLE-UNKNOWN-MESSAGE
+           END-EVALUATE
+           EXIT.
+
+       HANDLE-ORDER-MESSAGE.
+           DISPLAY 'RECEIVEINTOSTMT: order message - ' SOMECD1(1:20)
+           EXIT.
+
+       HANDLE-INQUIRY-MESSAGE.
+           DISPLAY 'RECEIVEINTOSTMT: inquiry message - ' SOMECD1(1:20)
+      *    Trigger ExecSql's salary lookup for this one
+      *    employee instead of waiting on someone to run ExecSql by
+      *    hand - same CALL 'SYSTEM' chaining BATCHDRVR uses, and
+      *    RETURN-CODE is checked the same way.
+           MOVE SOMECD1(5:30) TO WS-INQUIRY-EMPNAME
+           PERFORM WRITE-INQUIRY-PARM-FILE
+           CALL 'SYSTEM' USING 'ExecSql'
+           IF RETURN-CODE = ZERO
+               PERFORM READ-SALARY-EXTRACT-RESULT
+           ELSE
+               DISPLAY 'RECEIVEINTOSTMT: ExecSql lookup failed,'
+                   ' RETURN-CODE ' RETURN-CODE
+           END-IF
+           EXIT.
+
+       WRITE-INQUIRY-PARM-FILE.
+           OPEN OUTPUT INQUIRY-PARM-FILE
+           MOVE WS-INQUIRY-EMPNAME TO INQUIRY-PARM-RECORD
+           WRITE INQUIRY-PARM-RECORD
+           CLOSE INQUIRY-PARM-FILE
+           EXIT.
+
+       READ-SALARY-EXTRACT-RESULT.
+           OPEN INPUT INQUIRY-RESULT-FILE
+           IF WS-INQUIRY-RESULT-STATUS = '00'
+               READ INQUIRY-RESULT-FILE
+                   AT END
+                       DISPLAY
+                           'RECEIVEINTOSTMT: no salary extract result'
+                   NOT AT END
+                       DISPLAY 'RECEIVEINTOSTMT: salary lookup result'
+                           ' - ' INQUIRY-RESULT-RECORD
+               END-READ
+               CLOSE INQUIRY-RESULT-FILE
+           ELSE
+               DISPLAY 'RECEIVEINTOSTMT: unable to open SALEXTR.DAT,'
+                   ' status ' WS-INQUIRY-RESULT-STATUS
+           END-IF
+           EXIT.
+
+       HANDLE-ACK-MESSAGE.
+           DISPLAY 'RECEIVEINTOSTMT: ack message - ' SOMECD1(1:20)
+           EXIT.
+
+       HANDLE-UNKNOWN-MESSAGE.
+           DISPLAY 'RECEIVEINTOSTMT: unrecognized message type - '
+               WS-MSG-TYPE
+           EXIT.
+
+       LOG-RECEIVE-FAILURE.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING 'RECEIVEINTOSTMT: retries exhausted, status '
+               WS-TANDEM-STATUS DELIMITED BY SIZE
+               INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE
+           EXIT.
