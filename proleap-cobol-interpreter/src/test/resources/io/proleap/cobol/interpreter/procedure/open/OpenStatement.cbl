@@ -1,8 +1,90 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. OPENSTMT.
- ENVIRONMENT DIVISION.
-    INPUT-OUTPUT SECTION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPENSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          SELECT SOMEFILE1 ASSIGN TO 'somefile1.txt'.
- PROCEDURE DIVISION.
-    OPEN INPUT SOMEFILE1 WITH NO REWIND.
\ No newline at end of file
+      *    SOMEFILE1 and BINARY-SEARCH's SOME-TABLE1/
+      *    SOME-TABLE2 used to keep the same kind of lookup information
+      *    in two different shapes - a flat sequential file here, an
+      *    in-memory table load source there. Both now read the one
+      *    indexed master, this program taking only the rows flagged
+      *    as its own with MF-TYPE-SOMEFILE1.
+           SELECT SOMEFILE1 ASSIGN TO 'MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MF-KEY
+               FILE STATUS IS WS-SOMEFILE1-STATUS.
+           SELECT SOMEFILE1-EXTRACT ASSIGN TO 'somefile1.out'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOMEFILE1.
+           COPY MASTERREC REPLACING
+               ==MASTER-RECORD==      BY ==SOMEFILE1-RECORD==
+               ==MR-RECORD-TYPE==     BY ==MF-RECORD-TYPE==
+               ==MR-TYPE-SOMEFILE1==  BY ==MF-TYPE-SOMEFILE1==
+               ==MR-TYPE-TABLE1==     BY ==MF-TYPE-TABLE1==
+               ==MR-TYPE-TABLE2==     BY ==MF-TYPE-TABLE2==
+               ==MR-KEY==             BY ==MF-KEY==
+               ==MR-DATA==            BY ==MF-DATA==.
+       FD  SOMEFILE1-EXTRACT.
+       01  SOMEFILE1-EXTRACT-RECORD         PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-SOMEFILE1-STATUS              PIC XX VALUE '00'.
+       01  WS-EXTRACT-STATUS                PIC XX VALUE '00'.
+       01  WS-EOF-SOMEFILE1-SW              PIC X VALUE 'N'.
+          88  EOF-SOMEFILE1                     VALUE 'Y'.
+       01  WS-RECORD-COUNT                  PIC 9(7) VALUE ZERO.
+      *    RUNSUMRY's LINKAGE SECTION fields are fixed
+      *    sizes - stage the call arguments to match rather than
+      *    passing WS-RECORD-COUNT/a literal straight across.
+       01  WS-RUNSUM-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-RUNSUM-TOTAL                  PIC 9(15) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *    A missing or locked file must give a clear
+      *    message and a controlled stop instead of abending with a
+      *    raw runtime error.
+           OPEN INPUT SOMEFILE1
+           IF WS-SOMEFILE1-STATUS NOT = '00'
+               DISPLAY 'OPENSTMT: SOMEFILE1 not available, status '
+                   WS-SOMEFILE1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *    Turn the open into a real read-transform-write
+      *    pass instead of a program that opens a file and stops.
+           OPEN OUTPUT SOMEFILE1-EXTRACT
+           PERFORM UNTIL EOF-SOMEFILE1
+               READ SOMEFILE1 NEXT RECORD
+                   AT END
+                       SET EOF-SOMEFILE1 TO TRUE
+      *                The indexed master also carries
+      *                BINARY-SEARCH's table rows - only the ones
+      *                flagged MF-TYPE-SOMEFILE1 belong to this pass.
+                   NOT AT END
+                       IF MF-TYPE-SOMEFILE1
+                           PERFORM EDIT-AND-WRITE-EXTRACT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SOMEFILE1
+           CLOSE SOMEFILE1-EXTRACT
+           DISPLAY 'OPENSTMT: records read - ' WS-RECORD-COUNT
+      *    A standard trailer on the common run-summary
+      *    file so a balancing job can check this step's record count
+      *    against the next step's input.
+           MOVE WS-RECORD-COUNT TO WS-RUNSUM-COUNT
+           CALL 'RUNSUMRY' USING 'OPENSTMT', WS-RUNSUM-COUNT,
+               WS-RUNSUM-TOTAL
+           STOP RUN.
+
+       EDIT-AND-WRITE-EXTRACT.
+      *    Our standard edit: trim trailing spaces off, upper-case the
+      *    content, and count every record that passes through.
+           MOVE FUNCTION UPPER-CASE(MF-DATA)
+               TO SOMEFILE1-EXTRACT-RECORD
+           WRITE SOMEFILE1-EXTRACT-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+           EXIT.
