@@ -1,11 +1,99 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. EVALSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOMEID1 PIC 9(10) VALUE 2.
- 77 SOMEID2 PIC 9(10).
- PROCEDURE DIVISION.
-    EVALUATE SOMEID1
-       WHEN 1 MOVE 10 TO SOMEID2
-       WHEN 2 MOVE 20 TO SOMEID2
-    END-EVALUATE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVALSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EVALEXCP.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT CODE-TABLE-FILE ASSIGN TO 'EVALCODE.TAB'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-TABLE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD                PIC X(80).
+       FD  CODE-TABLE-FILE.
+       01  CODE-TABLE-RECORD.
+           05  CT-IN-CODE                   PIC 9(10).
+           05  CT-OUT-VALUE                 PIC 9(10).
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-STATUS              PIC XX VALUE '00'.
+       01  WS-CODE-TABLE-STATUS             PIC XX VALUE '00'.
+       01  WS-EOF-CODE-TABLE-SW             PIC X VALUE 'N'.
+          88 EOF-CODE-TABLE                     VALUE 'Y'.
+       01  WS-CODE-TABLE-COUNT               PIC 9(4) VALUE ZERO.
+      *    Classification codes come from an external
+      *    table so business can add a new code without recompiling
+      *    this program.
+       01  CLASSIFICATION-TABLE.
+           05  CLASS-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CODE-TABLE-COUNT
+                   INDEXED BY CLASS-IDX.
+               10  CLASS-IN-CODE             PIC 9(10).
+               10  CLASS-OUT-VALUE           PIC 9(10).
+      *    Packed decimal instead of bulkier, slower
+      *    DISPLAY usage now that classification runs over a real table.
+       77 SOMEID1 PIC 9(10) COMP-3 VALUE 2.
+       77 SOMEID2 PIC 9(10) COMP-3.
+       01  WS-SOMEID1-DISPLAY               PIC 9(10).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-CLASSIFICATION-TABLE
+           PERFORM CLASSIFY-SOMEID1
+           STOP RUN.
+
+       LOAD-CLASSIFICATION-TABLE.
+           OPEN INPUT CODE-TABLE-FILE
+           IF WS-CODE-TABLE-STATUS = '00'
+               PERFORM UNTIL EOF-CODE-TABLE
+                   READ CODE-TABLE-FILE
+                       AT END
+                           SET EOF-CODE-TABLE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CODE-TABLE-COUNT
+                           SET CLASS-IDX TO WS-CODE-TABLE-COUNT
+                           MOVE CT-IN-CODE
+                               TO CLASS-IN-CODE(CLASS-IDX)
+                           MOVE CT-OUT-VALUE
+                               TO CLASS-OUT-VALUE(CLASS-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE CODE-TABLE-FILE
+           ELSE
+      *        No table on disk yet - seed the two codes this program
+      *        always shipped with so existing behavior is preserved.
+               MOVE 2 TO WS-CODE-TABLE-COUNT
+               MOVE 1 TO CLASS-IN-CODE(1)
+               MOVE 10 TO CLASS-OUT-VALUE(1)
+               MOVE 2 TO CLASS-IN-CODE(2)
+               MOVE 20 TO CLASS-OUT-VALUE(2)
+           END-IF
+           EXIT.
+
+      *    A classification code that is not in the table
+      *    must be routed to an exception listing instead of falling
+      *    through with SOMEID2 left untouched.
+       CLASSIFY-SOMEID1.
+           SET CLASS-IDX TO 1
+           SEARCH CLASS-ENTRY
+               AT END
+                   PERFORM LOG-UNRECOGNIZED-CODE
+               WHEN CLASS-IN-CODE(CLASS-IDX) = SOMEID1
+                   MOVE CLASS-OUT-VALUE(CLASS-IDX) TO SOMEID2
+           END-SEARCH
+           EXIT.
+
+       LOG-UNRECOGNIZED-CODE.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE SOMEID1 TO WS-SOMEID1-DISPLAY
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING 'EVALSTMT: unrecognized classification code - '
+               WS-SOMEID1-DISPLAY DELIMITED BY SIZE
+               INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE
+           EXIT.
