@@ -1,12 +1,43 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. IFSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOMEID1 PIC 9(10) VALUE 1000.
- 77 SOMEID2 PIC 9(10).
- PROCEDURE DIVISION.
-    IF SOMEID1 = 1 THEN
-       MOVE 2 TO SOMEID2
-    ELSE
-       MOVE 3 TO SOMEID2
-    END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IFSTMT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    The reject-on-no-match logic is now the shared
+      *    REJECTLOG routine instead of a one-off OPEN/WRITE/CLOSE here.
+      *    REJECTLOG's LINKAGE SECTION fields are fixed
+      *    sizes - stage the call arguments to match, since CALL ... BY
+      *    REFERENCE does not pad a shorter literal out to fit.
+       01  WS-REJECT-PROGRAM-ID              PIC X(8) VALUE 'IFSTMT'.
+       01  WS-REJECT-SOURCE                  PIC X(12) VALUE 'SOMEID1'.
+       01  WS-REJECT-DETAIL                  PIC X(60).
+       01  WS-SOMEID1-DISPLAY                PIC 9(10).
+      *    Packed decimal instead of bulkier, slower
+      *    DISPLAY usage now that this is a real range-validation run.
+       77 SOMEID1 PIC 9(10) COMP-3 VALUE 1000.
+       77 SOMEID2 PIC 9(10) COMP-3.
+       PROCEDURE DIVISION.
+      *    A legitimate code 2 and a garbage code 9 used
+      *    to land in the same ELSE and both got SOMEID2 = 3. Each
+      *    valid code now gets its own outcome; anything else is
+      *    flagged as invalid instead of silently mapped to 3.
+           IF SOMEID1 = 1 THEN
+               MOVE 2 TO SOMEID2
+           ELSE
+               IF SOMEID1 = 2 THEN
+                   MOVE 3 TO SOMEID2
+               ELSE
+                   PERFORM REJECT-INVALID-SOMEID1
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       REJECT-INVALID-SOMEID1.
+           MOVE ZERO TO SOMEID2
+           MOVE SOMEID1 TO WS-SOMEID1-DISPLAY
+           MOVE SPACES TO WS-REJECT-DETAIL
+           STRING 'invalid SOMEID1 code - ' WS-SOMEID1-DISPLAY
+               DELIMITED BY SIZE INTO WS-REJECT-DETAIL
+           CALL 'REJECTLOG' USING WS-REJECT-PROGRAM-ID, WS-REJECT-SOURCE,
+               WS-REJECT-DETAIL
+           EXIT.
