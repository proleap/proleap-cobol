@@ -1,15 +1,120 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. Calc.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01  Num1 PIC 9  VALUE ZEROS.
- 01  Num2 PIC 9  VALUE ZEROS.
- 01  Result PIC 99 VALUE ZEROS.
- PROCEDURE DIVISION.
-    DISPLAY "Enter first number: " WITH NO ADVANCING.
-    ACCEPT Num1.
-    DISPLAY "Enter second number: " WITH NO ADVANCING.
-    ACCEPT Num2.
-    MULTIPLY Num1 BY Num2 GIVING Result.
-    DISPLAY "Result: ", Result.
-    STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calc.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-IN-FILE ASSIGN TO 'CALCIN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-IN-STATUS.
+           SELECT CALC-OUT-FILE ASSIGN TO 'CALCOUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-IN-FILE.
+       01  CALC-IN-RECORD.
+           05  CI-Num1                     PIC S9(3)V99 SIGN LEADING
+                                                SEPARATE.
+           05  CI-Num2                     PIC S9(3)V99 SIGN LEADING
+                                                SEPARATE.
+       FD  CALC-OUT-FILE.
+       01  CALC-OUT-RECORD.
+           05  CO-Num1                     PIC -ZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  CO-Num2                     PIC -ZZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  CO-Result                   PIC -ZZZZZZ9.99.
+       WORKING-STORAGE SECTION.
+      *    Signed, decimal-capable fields so a negative
+      *    correction or a rate like 12.50 doesn't have to be handled
+      *    outside the program.
+       01  Num1 PIC S9(3)V99 VALUE ZEROS.
+       01  Num2 PIC S9(3)V99 VALUE ZEROS.
+       01  Result PIC S9(7)V99 VALUE ZEROS.
+       01  WS-Num1-Edit PIC X(9).
+       01  WS-Num2-Edit PIC X(9).
+       01  WS-Numval-Check PIC 9(2).
+       01  WS-RUN-MODE PIC X(5) VALUE SPACES.
+       01  WS-CALC-IN-STATUS PIC XX VALUE '00'.
+       01  WS-CALC-OUT-STATUS PIC XX VALUE '00'.
+       01  WS-EOF-CALC-IN-SW PIC X VALUE 'N'.
+           88  EOF-CALC-IN                     VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *    Run unattended from a file of number pairs
+      *    when started in batch mode, instead of always waiting on
+      *    an operator at a terminal.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = 'BATCH'
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+           END-IF
+           STOP RUN.
+
+       RUN-INTERACTIVE-MODE.
+           PERFORM ACCEPT-NUM1
+           PERFORM ACCEPT-NUM2
+           MULTIPLY Num1 BY Num2 GIVING Result ROUNDED.
+           DISPLAY "Result: ", Result.
+           EXIT.
+
+       RUN-BATCH-MODE.
+           OPEN INPUT CALC-IN-FILE
+           IF WS-CALC-IN-STATUS NOT = '00'
+               DISPLAY "Calc: unable to open CALCIN.DAT, status "
+                   WS-CALC-IN-STATUS
+           ELSE
+               OPEN OUTPUT CALC-OUT-FILE
+               PERFORM UNTIL EOF-CALC-IN
+                   READ CALC-IN-FILE
+                       AT END
+                           SET EOF-CALC-IN TO TRUE
+                       NOT AT END
+                           MOVE CI-Num1 TO Num1
+                           MOVE CI-Num2 TO Num2
+                           MULTIPLY Num1 BY Num2 GIVING Result ROUNDED
+                           MOVE Num1 TO CO-Num1
+                           MOVE Num2 TO CO-Num2
+                           MOVE Result TO CO-Result
+                           WRITE CALC-OUT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-IN-FILE
+               CLOSE CALC-OUT-FILE
+           END-IF
+           EXIT.
+
+       ACCEPT-NUM1.
+      *    A mistyped entry must not abend the run or
+      *    compute garbage - keep re-prompting until it is numeric.
+      *    FUNCTION NUMVAL also accepts a sign and a
+      *    decimal point, so -4.25 is accepted like a plain digit is.
+           MOVE 1 TO WS-Numval-Check
+           PERFORM WITH TEST AFTER UNTIL WS-Numval-Check = ZERO
+               DISPLAY "Enter first number: " WITH NO ADVANCING
+               ACCEPT WS-Num1-Edit
+               MOVE FUNCTION TEST-NUMVAL(WS-Num1-Edit)
+                   TO WS-Numval-Check
+               IF WS-Numval-Check = ZERO
+                   MOVE FUNCTION NUMVAL(WS-Num1-Edit) TO Num1
+               ELSE
+                   DISPLAY "Invalid number, please re-enter."
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       ACCEPT-NUM2.
+           MOVE 1 TO WS-Numval-Check
+           PERFORM WITH TEST AFTER UNTIL WS-Numval-Check = ZERO
+               DISPLAY "Enter second number: " WITH NO ADVANCING
+               ACCEPT WS-Num2-Edit
+               MOVE FUNCTION TEST-NUMVAL(WS-Num2-Edit)
+                   TO WS-Numval-Check
+               IF WS-Numval-Check = ZERO
+                   MOVE FUNCTION NUMVAL(WS-Num2-Edit) TO Num2
+               ELSE
+                   DISPLAY "Invalid number, please re-enter."
+               END-IF
+           END-PERFORM
+           EXIT.
