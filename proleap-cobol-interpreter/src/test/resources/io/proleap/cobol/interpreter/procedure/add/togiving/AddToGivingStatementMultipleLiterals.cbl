@@ -1,10 +1,150 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. ADDSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 TEST2 PIC 9(10) VALUE 42.
- 77 TEST3 PIC 9(10) VALUE 23.
- 77 TEST4 PIC 9(10) VALUE 1000.
- 77 TEST5 PIC 9(10) VALUE 1000.
- PROCEDURE DIVISION.
-     ADD 1 2 TO TEST2 TEST3 GIVING TEST4 TEST5.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO 'ADDEXCPT.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT TRANS-FILE ASSIGN TO 'ADDTRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+      *    TEST2-5 and the grand total used to reseed from
+      *    the same compile-time VALUEs every run - carry them forward
+      *    across runs in a year-to-date balance file instead.
+           SELECT YTD-BALANCE-FILE ASSIGN TO 'ADDYTD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD                PIC X(80).
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-TEST2                     PIC 9(10).
+           05  TR-TEST3                     PIC 9(10).
+       FD  YTD-BALANCE-FILE.
+       01  YTD-BALANCE-RECORD.
+           05  YTD-TEST2                    PIC 9(10).
+           05  YTD-TEST3                    PIC 9(10).
+           05  YTD-TEST4                    PIC 9(10).
+           05  YTD-TEST5                    PIC 9(10).
+           05  YTD-GRAND-TOTAL              PIC 9(12).
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-STATUS              PIC XX VALUE '00'.
+       01  WS-TRANS-STATUS                  PIC XX VALUE '00'.
+       01  WS-EOF-TRANS-SW                  PIC X VALUE 'N'.
+          88 EOF-TRANS                          VALUE 'Y'.
+       01  WS-RECORD-COUNT                  PIC 9(6) VALUE ZERO.
+       01  WS-GRAND-TOTAL                   PIC 9(12) VALUE ZERO.
+      *    Packed decimal instead of bulkier, slower
+      *    DISPLAY usage now that these carry real batch totals.
+      *    No more compile-time VALUE seeding - starting
+      *    values now come from the year-to-date balance file.
+       77 TEST2 PIC 9(10) COMP-3.
+       77 TEST3 PIC 9(10) COMP-3.
+       77 TEST4 PIC 9(10) COMP-3.
+       77 TEST5 PIC 9(10) COMP-3.
+       77 WS-ADD-SIZE-ERROR-SW PIC X VALUE 'N'.
+          88 ADD-SIZE-ERROR VALUE 'Y'.
+       01  WS-YTD-STATUS                    PIC XX VALUE '00'.
+      *    RUNSUMRY's LINKAGE SECTION fields are fixed
+      *    sizes - stage the call arguments to match, including the
+      *    program-id literal itself, so CALL ... BY REFERENCE never
+      *    hands RUNSUMRY a shorter field than LS-PROGRAM-ID expects.
+       01  WS-RUNSUM-PROGRAM-ID             PIC X(8) VALUE SPACES.
+       01  WS-RUNSUM-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-RUNSUM-TOTAL                  PIC 9(15) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *    When a transaction file is present, ADDSTMT
+      *    becomes a batch total-listing utility that accumulates a
+      *    grand total across every detail record. With no input file
+      *    it falls back to the original single-addition behavior.
+           PERFORM READ-YTD-BALANCE
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = '00'
+               PERFORM UNTIL EOF-TRANS
+                   READ TRANS-FILE
+                       AT END
+                           SET EOF-TRANS TO TRUE
+                       NOT AT END
+                           MOVE TR-TEST2 TO TEST2
+                           MOVE TR-TEST3 TO TEST3
+                           PERFORM PROCESS-ONE-ADD
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+           ELSE
+               PERFORM PROCESS-ONE-ADD
+           END-IF
+           DISPLAY 'ADDSTMT: records processed - ' WS-RECORD-COUNT
+           DISPLAY 'ADDSTMT: grand total            - ' WS-GRAND-TOTAL
+           PERFORM WRITE-YTD-BALANCE
+      *    A standard trailer on the common run-summary
+      *    file so a balancing job can check this step's totals.
+           MOVE WS-RECORD-COUNT TO WS-RUNSUM-COUNT
+           MOVE WS-GRAND-TOTAL TO WS-RUNSUM-TOTAL
+           MOVE 'ADDSTMT' TO WS-RUNSUM-PROGRAM-ID
+           CALL 'RUNSUMRY' USING WS-RUNSUM-PROGRAM-ID, WS-RUNSUM-COUNT,
+               WS-RUNSUM-TOTAL
+           STOP RUN.
+
+       READ-YTD-BALANCE.
+      *    Pick up where the last run left off; a missing
+      *    balance file means this is the first run, so fall back to
+      *    the values that used to be hardcoded VALUE clauses.
+           OPEN INPUT YTD-BALANCE-FILE
+           IF WS-YTD-STATUS = '00'
+               READ YTD-BALANCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE YTD-TEST2 TO TEST2
+                       MOVE YTD-TEST3 TO TEST3
+                       MOVE YTD-TEST4 TO TEST4
+                       MOVE YTD-TEST5 TO TEST5
+                       MOVE YTD-GRAND-TOTAL TO WS-GRAND-TOTAL
+               END-READ
+               CLOSE YTD-BALANCE-FILE
+           ELSE
+               MOVE 42 TO TEST2
+               MOVE 23 TO TEST3
+               MOVE 1000 TO TEST4
+               MOVE 1000 TO TEST5
+           END-IF
+           EXIT.
+
+       WRITE-YTD-BALANCE.
+           OPEN OUTPUT YTD-BALANCE-FILE
+           MOVE TEST2 TO YTD-TEST2
+           MOVE TEST3 TO YTD-TEST3
+           MOVE TEST4 TO YTD-TEST4
+           MOVE TEST5 TO YTD-TEST5
+           MOVE WS-GRAND-TOTAL TO YTD-GRAND-TOTAL
+           WRITE YTD-BALANCE-RECORD
+           CLOSE YTD-BALANCE-FILE
+           EXIT.
+
+       PROCESS-ONE-ADD.
+      *    A total that overflows PIC 9(10) must be
+      *    flagged, not silently truncated.
+           MOVE 'N' TO WS-ADD-SIZE-ERROR-SW
+           ADD 1 2 TEST2 TEST3 GIVING TEST4 TEST5 ROUNDED
+               ON SIZE ERROR
+                   SET ADD-SIZE-ERROR TO TRUE
+           END-ADD
+           IF ADD-SIZE-ERROR
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-STATUS NOT = '00'
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               MOVE 'ADDSTMT: grand total overflowed PIC 9(10)'
+                   TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               CLOSE EXCEPTION-FILE
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               ADD TEST4 TO WS-GRAND-TOTAL
+           END-IF
+           EXIT.
