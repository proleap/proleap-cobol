@@ -1,16 +1,99 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MOVECORRTOSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01 GROUP1.
-   05 A PIC 99 VALUE 10.
-   05 C PIC 99 VALUE 30.
-   05 E PIC 99 VALUE 50.
- 01 GROUP2 PIC 9(10).
-   05 A PIC 99 VALUE 1.
-   05 B PIC 99 VALUE 2.
-   05 C PIC 99 VALUE 3.
-   05 D PIC 99 VALUE 4.
-   05 E PIC 99 VALUE 5.
- PROCEDURE DIVISION.
-     MOVE CORRESPONDING GROUP1 TO GROUP2.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVECORRTOSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    GROUP1/GROUP2 only ever convert one employee's
+      *    worth of fields per run. A payroll file is optional - when
+      *    it is not present this program falls back to the original
+      *    single-record GROUP1/GROUP2 demonstration below.
+           SELECT PAYROLL-IN-FILE ASSIGN TO 'PAYROLL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-IN-STATUS.
+           SELECT PAYROLL-OUT-FILE ASSIGN TO 'PAYROLL.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-IN-FILE.
+      *    An employee record genuinely fits here -
+      *    the shared copybook is applied to the payroll-run records,
+      *    leaving GROUP1/GROUP2 below untouched for reqs 014/015.
+           COPY EMPLOYEE REPLACING ==EMPLOYEE-RECORD== BY
+               ==PAYROLL-IN-RECORD==.
+       FD  PAYROLL-OUT-FILE.
+           COPY EMPLOYEE REPLACING ==EMPLOYEE-RECORD== BY
+               ==PAYROLL-OUT-RECORD==.
+       WORKING-STORAGE SECTION.
+       01 GROUP1.
+           05 A PIC 99 VALUE 10.
+           05 C PIC 99 VALUE 30.
+           05 E PIC 99 VALUE 50.
+       01 GROUP2.
+           05 A PIC 99 VALUE 1.
+           05 B PIC 99 VALUE 2.
+           05 C PIC 99 VALUE 3.
+           05 D PIC 99 VALUE 4.
+           05 E PIC 99 VALUE 5.
+       01 WS-FIELD-SIZE-MISMATCH-SW PIC X VALUE 'N'.
+          88 FIELD-SIZE-MISMATCH VALUE 'Y'.
+       01  WS-PAYROLL-IN-STATUS             PIC XX VALUE '00'.
+       01  WS-PAYROLL-OUT-STATUS            PIC XX VALUE '00'.
+       01  WS-EOF-PAYROLL-IN-SW             PIC X VALUE 'N'.
+          88  EOF-PAYROLL-IN                    VALUE 'Y'.
+       01  WS-PAYROLL-RECORD-COUNT          PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM SINGLE-RECORD-DEMO
+           PERFORM RUN-PAYROLL-FILE
+           STOP RUN.
+
+       SINGLE-RECORD-DEMO.
+      *    Catch a future copybook change that widens one
+      *    side of a corresponding pair before it can silently
+      *    truncate data during the move.
+           IF FUNCTION LENGTH(A OF GROUP1) NOT = FUNCTION LENGTH
+                   (A OF GROUP2)
+              OR FUNCTION LENGTH(C OF GROUP1) NOT = FUNCTION LENGTH
+                   (C OF GROUP2)
+              OR FUNCTION LENGTH(E OF GROUP1) NOT = FUNCTION LENGTH
+                   (E OF GROUP2)
+               SET FIELD-SIZE-MISMATCH TO TRUE
+               DISPLAY
+                  'MOVECORRTOSTMT: GROUP1/GROUP2 corresponding field'
+                  ' size mismatch - move skipped'
+           END-IF
+           IF NOT FIELD-SIZE-MISMATCH
+      *        GROUP1 has no B or D to match GROUP2's
+      *        B/D, so MOVE CORRESPONDING never touches them - default
+      *        them here instead of depending on GROUP2's compile-time
+      *        VALUE clauses surviving into production data.
+               MOVE ZERO TO B OF GROUP2
+               MOVE ZERO TO D OF GROUP2
+               MOVE CORRESPONDING GROUP1 TO GROUP2
+           END-IF
+           EXIT.
+
+       RUN-PAYROLL-FILE.
+      *    When a payroll file is present, convert every
+      *    employee record in it in one run instead of just one.
+           OPEN INPUT PAYROLL-IN-FILE
+           IF WS-PAYROLL-IN-STATUS = '00'
+               OPEN OUTPUT PAYROLL-OUT-FILE
+               PERFORM UNTIL EOF-PAYROLL-IN
+                   READ PAYROLL-IN-FILE
+                       AT END
+                           SET EOF-PAYROLL-IN TO TRUE
+                       NOT AT END
+                           MOVE CORRESPONDING PAYROLL-IN-RECORD
+                               TO PAYROLL-OUT-RECORD
+                           WRITE PAYROLL-OUT-RECORD
+                           ADD 1 TO WS-PAYROLL-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-IN-FILE
+               CLOSE PAYROLL-OUT-FILE
+               DISPLAY 'MOVECORRTOSTMT: payroll records converted - '
+                   WS-PAYROLL-RECORD-COUNT
+           END-IF
+           EXIT.
